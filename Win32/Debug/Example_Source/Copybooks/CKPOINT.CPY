@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  CKPOINT.CPY
+      *  RESTART CHECKPOINT RECORD
+      *
+      *  WRITTEN BY TRANSACTIONSUMMARY EVERY CheckpointInterval
+      *  TRANSACTIONS SO A RUN THAT ABENDS PARTWAY THROUGH CAN BE
+      *  RESTARTED FROM THE LAST CHECKPOINT INSTEAD OF FROM
+      *  TRANSACTION 1.
+      *
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-LAST-TRAN-NO       PIC 9(03).
+           05  CKPT-RUNNING-BALANCE    PIC S9(07)V99.
