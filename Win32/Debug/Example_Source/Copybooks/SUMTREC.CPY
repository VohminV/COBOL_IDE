@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  SUMTREC.CPY
+      *  RECORD LAYOUT FOR THE SUMTRANS BATCH-POSTING FILE READ BY
+      *  TRANSACTIONSUMMARY'S BATCH MODE.
+      *
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  ORIGINAL COPYBOOK - PULLED OUT OF THE FD SO
+      *                  THIS LAYOUT IS DOCUMENTED THE SAME WAY AS THE
+      *                  OTHER FILE RECORDS IN THIS SYSTEM.
+      *****************************************************************
+       01  BATCH-TRAN-RECORD.
+           05  BATCH-TYPE              PIC X.
+           05  BATCH-AMOUNT             PIC 9(5)V99.
