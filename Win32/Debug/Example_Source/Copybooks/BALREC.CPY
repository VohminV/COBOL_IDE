@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  BALREC.CPY
+      *  END-OF-DAY BALANCE OUTPUT RECORD
+      *
+      *  WRITTEN BY BANKINGTRANSACTIONS AND TRANSACTIONSUMMARY AT THE
+      *  END OF THEIR RUN SO RECONCILEDAILY CAN COMPARE THE TWO
+      *  PROGRAMS' FIGURES FOR THE SAME BATCH FIELD-FOR-FIELD.
+      *
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  BAL-OUT-RECORD.
+           05  BAL-SOURCE-ID           PIC X(08).
+           05  BAL-ACCOUNT-NO          PIC X(10).
+           05  BAL-AMOUNT              PIC S9(07)V99.
