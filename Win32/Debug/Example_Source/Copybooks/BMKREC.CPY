@@ -0,0 +1,15 @@
+*> ----------------------------------------------------------------
+*> BMKREC.CPY
+*> BOOKMARK RECORD
+*>
+*> ONE ROW PER SAVED LINK.  READ BY CONSOLEBROWSER AT STARTUP TO
+*> BUILD THE LINK TABLE, AND REWRITTEN IN FULL EVERY TIME A
+*> BOOKMARK IS ADDED, EDITED OR DELETED SO THE LIST SURVIVES ACROSS
+*> RUNS.
+*>
+*> MODIFICATION HISTORY
+*> 2026-08-09  DL  ORIGINAL COPYBOOK.
+*> ----------------------------------------------------------------
+01  BM-RECORD.
+    05  BM-TEXT                 PIC X(50).
+    05  BM-URL                  PIC X(100).
