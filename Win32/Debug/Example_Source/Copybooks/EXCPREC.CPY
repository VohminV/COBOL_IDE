@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  EXCPREC.CPY
+      *  REJECTED-TRANSACTION EXCEPTION RECORD
+      *
+      *  WRITTEN BY TRANSACTIONSUMMARY FOR EVERY ENTRY IT SKIPS (BAD
+      *  TYPE CODE, ZERO AMOUNT) SO THE END-OF-DAY POSTED COUNT CAN BE
+      *  RECONCILED AGAINST THE NUMBER OF ENTRIES KEYED.
+      *
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  EXCP-RECORD.
+           05  EXCP-TRAN-NO            PIC 9(03).
+           05  EXCP-RAW-TYPE           PIC X(01).
+           05  EXCP-RAW-AMOUNT         PIC 9(05)V99.
+           05  EXCP-REASON             PIC X(30).
