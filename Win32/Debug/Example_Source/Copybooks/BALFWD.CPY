@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  BALFWD.CPY
+      *  BALANCE-FORWARD RECORD
+      *
+      *  A SINGLE-RECORD FILE HOLDING YESTERDAY'S CLOSING BALANCE.
+      *  TRANSACTIONSUMMARY READS IT AT START OF DAY AS ITS OPENING
+      *  BALANCE, AND REWRITES IT AT END OF DAY WITH THE NEW CLOSING
+      *  FIGURE SO THE NEXT RUN PICKS UP WHERE THIS ONE LEFT OFF.
+      *
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  BAL-FWD-RECORD.
+           05  BAL-FWD-AMOUNT          PIC S9(07)V99.
