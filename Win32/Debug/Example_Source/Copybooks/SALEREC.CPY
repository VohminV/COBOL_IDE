@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  SALEREC.CPY
+      *  SALES HISTORY RECORD
+      *
+      *  ONE ROW PER DAY/DEPARTMENT FIGURE ENTERED, KEYED BY THE
+      *  WEEK-ENDING DATE OF THE WEEK IT BELONGS TO.  APPENDED TO BY
+      *  SALES-ANALYSIS EACH TIME A NEW WEEK IS ENTERED SO PAST WEEKS
+      *  REMAIN AVAILABLE FOR COMPARISON AND VARIANCE REPORTING.
+      *
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  SALES-HIST-RECORD.
+           05  SH-WEEK-ENDING          PIC X(10).
+           05  SH-DAY-INDEX            PIC 9(01).
+           05  SH-DEPT-CODE            PIC X(04).
+           05  SH-AMOUNT               PIC 9(05).
