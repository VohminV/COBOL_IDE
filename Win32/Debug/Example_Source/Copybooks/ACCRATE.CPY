@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  ACCRATE.CPY
+      *  DAILY ACCRUAL RATE TABLE
+      *
+      *  INTEREST RATE APPLIED TO A POSITIVE CLOSING BALANCE, AND THE
+      *  OVERDRAFT FEE RATE APPLIED TO A NEGATIVE ONE.  THE RATES ARE
+      *  BAKED IN AS A VALUE CLAUSE ON THE REDEFINED FILLER BELOW,
+      *  RATHER THAN MOVEd INTO THE TABLE BY EACH PROGRAM, SO
+      *  BANKINGTRANSACTIONS (WHICH POSTS THE ACCRUAL) AND
+      *  RECONCILEDAILY (WHICH HAS TO KNOW THE SAME RATES TO ACCOUNT
+      *  FOR IT WHEN COMPARING CLOSING BALANCES) CANNOT DRIFT APART.
+      *
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  ACCRUAL-RATE-VALUES.
+           05  FILLER                  PIC X(28) VALUE
+               "INTEREST 00001OVERDRAFT00005".
+
+       01  AccrualRateTable REDEFINES ACCRUAL-RATE-VALUES.
+           05  AccrualRateEntry OCCURS 2 TIMES.
+               10  AR-Code             PIC X(09).
+               10  AR-Rate             PIC 9V9(4).
