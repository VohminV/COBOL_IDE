@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  ACCTLIM.CPY
+      *  ACCOUNT OVERDRAFT LIMIT RECORD
+      *
+      *  ONE ROW PER ACCOUNT.  READ BY BANKINGTRANSACTIONS AT START OF
+      *  RUN AND HELD IN THE ACCOUNT TABLE SO THE POSTING LOOP CAN
+      *  TELL HOW FAR EACH ACCOUNT IS ALLOWED TO GO NEGATIVE.  AN
+      *  ACCOUNT NOT FOUND IN THIS FILE DEFAULTS TO NO OVERDRAFT.
+      *
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  ACCT-LIMIT-RECORD.
+           05  ACCT-LIMIT-ACCOUNT-NO   PIC X(10).
+           05  ACCT-LIMIT-AMOUNT       PIC 9(07)V99.
