@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  TRANREC.CPY
+      *  ACCOUNT-KEYED TRANSACTION RECORD LAYOUT
+      *
+      *  ONE RECORD PER POSTING, KEYED BY ACCOUNT NUMBER.  COPIED BY
+      *  BANKINGTRANSACTIONS FOR BOTH ITS INPUT AND ECHOED-OUTPUT
+      *  TRANSACTION FILES (VIA REPLACING, SINCE EACH FD NEEDS ITS OWN
+      *  RECORD AND FIELD NAMES).  TRANSACTIONSUMMARY POSTS TO A
+      *  SINGLE BLENDED LEDGER WITH NO ACCOUNT NUMBER, SO ITS
+      *  TRANSACTION SHAPE IS NOT THIS ONE.
+      *
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  ORIGINAL COPYBOOK.
+      *  2026-08-09  DL  CORRECTED THE HEADER: THIS LAYOUT IS USED ONLY
+      *                  BY BANKINGTRANSACTIONS.
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-ACCOUNT-NO         PIC X(10).
+           05  TRAN-TYPE-CODE          PIC X(01).
+           05  TRAN-AMOUNT             PIC 9(05)V99.
