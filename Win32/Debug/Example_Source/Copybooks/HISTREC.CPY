@@ -0,0 +1,15 @@
+*> ----------------------------------------------------------------
+*> HISTREC.CPY
+*> LINK LAUNCH HISTORY RECORD
+*>
+*> ONE ROW APPENDED BY CONSOLEBROWSER EVERY TIME A LINK IS OPENED,
+*> SO A USER CAN LOOK BACK AT WHAT WAS VISITED AND WHEN.
+*>
+*> MODIFICATION HISTORY
+*> 2026-08-09  DL  ORIGINAL COPYBOOK.
+*> ----------------------------------------------------------------
+01  HIST-RECORD.
+    05  HIST-TEXT               PIC X(50).
+    05  HIST-URL                PIC X(100).
+    05  HIST-DATE               PIC X(10).
+    05  HIST-TIME               PIC X(08).
