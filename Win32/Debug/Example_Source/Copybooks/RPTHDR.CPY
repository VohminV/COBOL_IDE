@@ -0,0 +1,30 @@
+      *****************************************************************
+      *  RPTHDR.CPY
+      *  COMMON REPORT HEADER / FOOTER / ERROR-LINE LAYOUT
+      *
+      *  INCLUDED BY EVERY FIXED-FORMAT CONSOLE PROGRAM
+      *  (BANKINGTRANSACTIONS, SALES-ANALYSIS, TRANSACTIONSUMMARY) SO
+      *  THEIR DISPLAY AND PRINT OUTPUT SHARES ONE LAYOUT INSTEAD OF
+      *  EACH PROGRAM INVENTING ITS OWN DASHES AND LABELS.
+      *  CONSOLEBROWSER IS COMPILED IN FREE SOURCE FORMAT AND USES THE
+      *  IDENTICAL RPTHDR2.CPY INSTEAD, SINCE THIS COPYBOOK'S COLUMN-7
+      *  COMMENTS DO NOT PARSE UNDER FREE FORMAT.
+      *
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  ORIGINAL COPYBOOK.
+      *****************************************************************
+       01  RPT-HEADER-RULE             PIC X(52) VALUE ALL "=".
+
+       01  RPT-HEADER-TITLE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RPT-HDR-PROGRAM         PIC X(24) VALUE SPACES.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-HDR-DATE            PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-HDR-TIME            PIC X(08) VALUE SPACES.
+
+       01  RPT-FOOTER-RULE             PIC X(52) VALUE ALL "-".
+
+       01  RPT-ERROR-LINE.
+           05  RPT-ERR-TAG             PIC X(08) VALUE "*ERROR* ".
+           05  RPT-ERR-TEXT            PIC X(70) VALUE SPACES.
