@@ -0,0 +1,25 @@
+*> ----------------------------------------------------------------
+*> RPTHDR2.CPY
+*> COMMON REPORT HEADER / FOOTER / ERROR-LINE LAYOUT - FREE-FORMAT
+*> EQUIVALENT OF RPTHDR.CPY, FOR PROGRAMS COMPILED IN FREE SOURCE
+*> FORMAT (WHERE RPTHDR.CPY'S COLUMN-7 COMMENTS DO NOT PARSE).
+*> SAME FIELDS, SAME LAYOUT - KEEP THE TWO IN SYNC IF EITHER CHANGES.
+*>
+*> MODIFICATION HISTORY
+*> 2026-08-09  DL  ORIGINAL COPYBOOK.
+*> ----------------------------------------------------------------
+01  RPT-HEADER-RULE             PIC X(52) VALUE ALL "=".
+
+01  RPT-HEADER-TITLE.
+    05  FILLER                  PIC X(01) VALUE SPACE.
+    05  RPT-HDR-PROGRAM         PIC X(24) VALUE SPACES.
+    05  FILLER                  PIC X(02) VALUE SPACES.
+    05  RPT-HDR-DATE            PIC X(10) VALUE SPACES.
+    05  FILLER                  PIC X(02) VALUE SPACES.
+    05  RPT-HDR-TIME            PIC X(08) VALUE SPACES.
+
+01  RPT-FOOTER-RULE             PIC X(52) VALUE ALL "-".
+
+01  RPT-ERROR-LINE.
+    05  RPT-ERR-TAG             PIC X(08) VALUE "*ERROR* ".
+    05  RPT-ERR-TEXT            PIC X(70) VALUE SPACES.
