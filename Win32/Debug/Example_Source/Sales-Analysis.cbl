@@ -1,47 +1,398 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Sales-Analysis.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Sales        PIC 9(5) OCCURS 7 TIMES.
-       01  Days.
-           05 DayName PIC X(9) OCCURS 7 TIMES.
-
-       01  Total        PIC 9(7) VALUE 0.
-       01  Average      PIC 9(7)V99 VALUE 0.
-       01  MaxSale      PIC 9(5) VALUE 0.
-       01  MaxIndex     PIC 9 VALUE 1.
-       01  I            PIC 9 VALUE 1.
-
-       PROCEDURE DIVISION.
-       Main-Logic.
-           MOVE "Monday   " TO DayName(1)
-           MOVE "Tuesday  " TO DayName(2)
-           MOVE "Wednesday" TO DayName(3)
-           MOVE "Thursday " TO DayName(4)
-           MOVE "Friday   " TO DayName(5)
-           MOVE "Saturday " TO DayName(6)
-           MOVE "Sunday   " TO DayName(7)
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 7
-               DISPLAY "Enter sales for " DayName(I) ": "
-               ACCEPT Sales(I)
-               ADD Sales(I) TO Total
-           END-PERFORM
-
-           COMPUTE Average = Total / 7
-
-           MOVE Sales(1) TO MaxSale
-           MOVE 1 TO MaxIndex
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > 7
-               IF Sales(I) > MaxSale THEN
-                   MOVE Sales(I) TO MaxSale
-                   MOVE I TO MaxIndex
-               END-IF
-           END-PERFORM
-
-           DISPLAY "Total sales: " Total
-           DISPLAY "Average sales: " Average
-           DISPLAY "Best day: " DayName(MaxIndex)
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Sales-Analysis.
+
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  KEEP EACH WEEK'S FIGURES IN A SALES HISTORY
+      *                  FILE KEYED BY WEEK-ENDING DATE INSTEAD OF THE
+      *                  SINGLE 7-DAY TABLE BEING THROWN AWAY AT
+      *                  STOP RUN.  RE-ENTERING A WEEK ALREADY ON FILE
+      *                  RELOADS ITS FIGURES INSTEAD OF RE-PROMPTING.
+      *  2026-08-09  DL  ADD A WEEK-OVER-WEEK VARIANCE REPORT AGAINST
+      *                  THE MOST RECENT PRIOR WEEK ON FILE.
+      *  2026-08-09  DL  ADD A DEPARTMENT CODE TO EACH DAY'S FIGURE AND
+      *                  ROLL UP TOTAL/AVERAGE/MAXSALE BY DEPARTMENT.
+      *  2026-08-09  DL  EXPORT THE WEEK'S FIGURES TO A CSV FILE
+      *                  ALONGSIDE THE CONSOLE REPORT.
+      *  2026-08-09  DL  END WITH GOBACK INSTEAD OF STOP RUN SO THIS
+      *                  PROGRAM CAN BE CALLED FROM A DRIVER MENU AS
+      *                  WELL AS RUN STANDALONE.
+      *  2026-08-09  DL  USE THE COMMON REPORT HEADER/FOOTER LAYOUT FOR
+      *                  THE CONSOLE REPORT INSTEAD OF ITS OWN DASHES.
+      *  2026-08-09  DL  CLEAR THE DEPARTMENT ROLLUP TABLE AT THE START
+      *                  OF EACH ROLLUP INSTEAD OF RELYING ON ITS VALUE
+      *                  CLAUSES, WHICH ONLY TAKE EFFECT ONCE PER LOAD -
+      *                  NEEDED NOW THAT THE DRIVER MENU CAN CALL THIS
+      *                  PROGRAM MORE THAN ONCE PER RUN UNIT.
+      *  2026-08-09  DL  CLEAR CsvLine BEFORE EACH STRING AND CHECK
+      *                  CsvStatus AFTER EACH CSV WRITE - AN UNCLEARED
+      *                  CsvLine LEFT LOW-VALUES PAST THE CONCATENATED
+      *                  TEXT THAT LINE SEQUENTIAL REJECTED OUTRIGHT.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-HISTORY-FILE ASSIGN TO "SALESHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HistoryStatus.
+           SELECT SALES-CSV-FILE ASSIGN TO "SALESCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CsvStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-HISTORY-FILE.
+           COPY SALEREC.
+
+       FD  SALES-CSV-FILE.
+       01  CSV-RECORD                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY RPTHDR.
+
+       01  Sales        PIC 9(5) OCCURS 7 TIMES.
+       01  DeptCode     PIC X(4) OCCURS 7 TIMES.
+       01  Days.
+           05 DayName PIC X(9) OCCURS 7 TIMES.
+
+       01  Total        PIC 9(7) VALUE 0.
+       01  Average      PIC 9(7)V99 VALUE 0.
+       01  MaxSale      PIC 9(5) VALUE 0.
+       01  MaxIndex     PIC 9 VALUE 1.
+       01  I            PIC 9 VALUE 1.
+
+       01  DeptTable.
+           05  DeptEntry OCCURS 7 TIMES.
+               10  DeptEntryCode        PIC X(4).
+               10  DeptEntryTotal       PIC 9(7) VALUE 0.
+               10  DeptEntryCount       PIC 9(1) VALUE 0.
+               10  DeptEntryMax         PIC 9(5) VALUE 0.
+       01  DeptCount    PIC 9 VALUE 0.
+       01  DeptIdx      PIC 9 VALUE 0.
+       01  DeptAverage  PIC 9(7)V99 VALUE 0.
+       01  J            PIC 9 VALUE 0.
+
+       01  WeekEndingDate      PIC X(10).
+       01  HistoryStatus       PIC XX VALUE "00".
+           88  History-OK          VALUE "00".
+           88  History-EOF         VALUE "10".
+       01  WeekOnFile           PIC X VALUE "N".
+           88  Week-Already-On-File   VALUE "Y".
+
+       01  PriorSales           PIC 9(5) OCCURS 7 TIMES.
+       01  PriorWeekEnding      PIC X(10) VALUE SPACES.
+       01  PriorFound           PIC X VALUE "N".
+           88  Prior-Week-Found     VALUE "Y".
+       01  PriorTotal           PIC 9(7) VALUE 0.
+       01  Variance             PIC S9(7) VALUE 0.
+
+       01  CsvStatus            PIC XX VALUE "00".
+           88  Csv-OK               VALUE "00".
+       01  CsvLine              PIC X(80).
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           MOVE "Monday   " TO DayName(1)
+           MOVE "Tuesday  " TO DayName(2)
+           MOVE "Wednesday" TO DayName(3)
+           MOVE "Thursday " TO DayName(4)
+           MOVE "Friday   " TO DayName(5)
+           MOVE "Saturday " TO DayName(6)
+           MOVE "Sunday   " TO DayName(7)
+
+           MOVE "SALES ANALYSIS"          TO RPT-HDR-PROGRAM
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RPT-HDR-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RPT-HDR-TIME
+           DISPLAY RPT-HEADER-RULE
+           DISPLAY RPT-HEADER-TITLE
+           DISPLAY RPT-HEADER-RULE
+
+           DISPLAY "Week ending date (YYYY-MM-DD): " WITH NO ADVANCING
+           ACCEPT WeekEndingDate
+
+           PERFORM Load-Existing-Week
+
+           IF Week-Already-On-File
+               DISPLAY "Week " WeekEndingDate
+                       " is already on file - using recorded figures."
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 7
+                   DISPLAY "Enter sales for " DayName(I) ": "
+                   ACCEPT Sales(I)
+                   DISPLAY "Enter department code for " DayName(I) ": "
+                   ACCEPT DeptCode(I)
+               END-PERFORM
+               PERFORM Append-Week-To-History
+           END-IF
+
+           MOVE 0 TO Total
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 7
+               ADD Sales(I) TO Total
+           END-PERFORM
+
+           COMPUTE Average = Total / 7
+
+           MOVE Sales(1) TO MaxSale
+           MOVE 1 TO MaxIndex
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > 7
+               IF Sales(I) > MaxSale THEN
+                   MOVE Sales(I) TO MaxSale
+                   MOVE I TO MaxIndex
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Total sales: " Total
+           DISPLAY "Average sales: " Average
+           DISPLAY "Best day: " DayName(MaxIndex)
+
+           PERFORM Rollup-Departments
+           PERFORM Report-By-Department
+
+           PERFORM Find-Prior-Week
+           PERFORM Report-Variance
+
+           PERFORM Write-Csv-Export
+
+           DISPLAY RPT-FOOTER-RULE
+
+           GOBACK.
+
+      *****************************************************************
+      *  LOAD-EXISTING-WEEK
+      *  SCANS THE SALES HISTORY FILE FOR ROWS ALREADY ON FILE FOR
+      *  WeekEndingDate.  IF FOUND, THE Sales TABLE IS REBUILT FROM
+      *  THOSE ROWS AND WeekOnFile IS SET TO "Y".
+      *****************************************************************
+       Load-Existing-Week.
+           MOVE "N" TO WeekOnFile
+           OPEN INPUT SALES-HISTORY-FILE
+           IF History-OK
+               PERFORM UNTIL History-EOF
+                   READ SALES-HISTORY-FILE
+                       AT END
+                           SET History-EOF TO TRUE
+                       NOT AT END
+                           IF SH-WEEK-ENDING = WeekEndingDate
+                               MOVE SH-AMOUNT TO Sales(SH-DAY-INDEX)
+                               MOVE SH-DEPT-CODE
+                                   TO DeptCode(SH-DAY-INDEX)
+                               MOVE "Y" TO WeekOnFile
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SALES-HISTORY-FILE
+           END-IF.
+
+      *****************************************************************
+      *  FIND-PRIOR-WEEK
+      *  RESCANS THE SALES HISTORY FILE FOR THE MOST RECENT WEEK
+      *  ENDING BEFORE WeekEndingDate.  WEEK-ENDING DATES SORT
+      *  CORRECTLY AS TEXT BECAUSE THEY ARE KEPT IN YYYY-MM-DD FORM.
+      *****************************************************************
+       Find-Prior-Week.
+           MOVE "N" TO PriorFound
+           MOVE SPACES TO PriorWeekEnding
+           OPEN INPUT SALES-HISTORY-FILE
+           IF History-OK
+               PERFORM UNTIL History-EOF
+                   READ SALES-HISTORY-FILE
+                       AT END
+                           SET History-EOF TO TRUE
+                       NOT AT END
+                           IF SH-WEEK-ENDING < WeekEndingDate
+                              AND SH-WEEK-ENDING > PriorWeekEnding
+                               MOVE SH-WEEK-ENDING TO PriorWeekEnding
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SALES-HISTORY-FILE
+           END-IF
+
+           IF PriorWeekEnding NOT = SPACES
+               MOVE "Y" TO PriorFound
+               PERFORM Load-Prior-Week-Figures
+           END-IF.
+
+      *****************************************************************
+      *  LOAD-PRIOR-WEEK-FIGURES
+      *  REREADS THE HISTORY FILE TO PULL THE 7 DAY FIGURES FOR
+      *  PriorWeekEnding INTO PriorSales.
+      *****************************************************************
+       Load-Prior-Week-Figures.
+           MOVE "00" TO HistoryStatus
+           MOVE 0 TO PriorTotal
+           OPEN INPUT SALES-HISTORY-FILE
+           PERFORM UNTIL History-EOF
+               READ SALES-HISTORY-FILE
+                   AT END
+                       SET History-EOF TO TRUE
+                   NOT AT END
+                       IF SH-WEEK-ENDING = PriorWeekEnding
+                           MOVE SH-AMOUNT TO PriorSales(SH-DAY-INDEX)
+                           ADD SH-AMOUNT TO PriorTotal
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SALES-HISTORY-FILE.
+
+      *****************************************************************
+      *  REPORT-VARIANCE
+      *  DISPLAYS THIS WEEK'S TOTAL AND PER-DAY FIGURES AGAINST THE
+      *  PRIOR WEEK'S, SO A DIP CAN BE JUDGED AS A TREND OR A ONE-OFF.
+      *****************************************************************
+       Report-Variance.
+           IF NOT Prior-Week-Found
+               DISPLAY " "
+               MOVE "NO PRIOR WEEK ON FILE FOR COMPARISON."
+                   TO RPT-ERR-TEXT
+               DISPLAY RPT-ERROR-LINE
+           ELSE
+               COMPUTE Variance = Total - PriorTotal
+               DISPLAY " "
+               DISPLAY "Variance vs week ending " PriorWeekEnding ":"
+               DISPLAY "  Total:  " Total " vs " PriorTotal
+                       "  (variance " Variance ")"
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 7
+                   COMPUTE Variance = Sales(I) - PriorSales(I)
+                   DISPLAY "  " DayName(I) ": " Sales(I)
+                           " vs " PriorSales(I)
+                           "  (variance " Variance ")"
+               END-PERFORM
+           END-IF.
+
+      *****************************************************************
+      *  APPEND-WEEK-TO-HISTORY
+      *  WRITES THE 7 DAY FIGURES JUST ENTERED TO THE SALES HISTORY
+      *  FILE, TAGGED WITH WeekEndingDate, SO THEY REMAIN AVAILABLE
+      *  FOR FUTURE COMPARISON.
+      *****************************************************************
+       Append-Week-To-History.
+           OPEN EXTEND SALES-HISTORY-FILE
+           IF NOT History-OK
+               CLOSE SALES-HISTORY-FILE
+               OPEN OUTPUT SALES-HISTORY-FILE
+           END-IF
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 7
+               MOVE WeekEndingDate TO SH-WEEK-ENDING
+               MOVE I              TO SH-DAY-INDEX
+               MOVE DeptCode(I)    TO SH-DEPT-CODE
+               MOVE Sales(I)       TO SH-AMOUNT
+               WRITE SALES-HIST-RECORD
+           END-PERFORM
+           CLOSE SALES-HISTORY-FILE.
+
+      *****************************************************************
+      *  ROLLUP-DEPARTMENTS
+      *  SCANS THE 7 DAY ENTRIES AND ACCUMULATES TOTAL, COUNT AND
+      *  MAXSALE INTO DeptTable, ONE SLOT PER DISTINCT DEPARTMENT CODE
+      *  ENCOUNTERED.
+      *****************************************************************
+       Rollup-Departments.
+           MOVE 0 TO DeptCount
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 7
+               MOVE SPACES TO DeptEntryCode(J)
+               MOVE 0      TO DeptEntryTotal(J)
+               MOVE 0      TO DeptEntryCount(J)
+               MOVE 0      TO DeptEntryMax(J)
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 7
+               PERFORM Find-Or-Add-Dept-Slot
+               ADD Sales(I) TO DeptEntryTotal(DeptIdx)
+               ADD 1        TO DeptEntryCount(DeptIdx)
+               IF Sales(I) > DeptEntryMax(DeptIdx)
+                   MOVE Sales(I) TO DeptEntryMax(DeptIdx)
+               END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      *  FIND-OR-ADD-DEPT-SLOT
+      *  LOCATES DeptCode(I) IN DeptTable, ADDING A NEW SLOT IF THE
+      *  DEPARTMENT HAS NOT BEEN SEEN YET.  RESULT IS RETURNED IN
+      *  DeptIdx.  USES J RATHER THAN I SO THE CALLER'S DAY-ENTRY
+      *  SUBSCRIPT IS NOT DISTURBED.
+      *****************************************************************
+       Find-Or-Add-Dept-Slot.
+           MOVE 0 TO DeptIdx
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > DeptCount
+               IF DeptEntryCode(J) = DeptCode(I)
+                   MOVE J TO DeptIdx
+               END-IF
+           END-PERFORM
+           IF DeptIdx = 0
+               ADD 1 TO DeptCount
+               MOVE DeptCode(I) TO DeptEntryCode(DeptCount)
+               MOVE DeptCount   TO DeptIdx
+           END-IF.
+
+      *****************************************************************
+      *  REPORT-BY-DEPARTMENT
+      *  DISPLAYS TOTAL, AVERAGE AND MAXSALE FOR EACH DISTINCT
+      *  DEPARTMENT CODE FOUND IN THE WEEK'S ENTRIES.
+      *****************************************************************
+       Report-By-Department.
+           DISPLAY " "
+           DISPLAY "Sales by department:"
+           PERFORM VARYING DeptIdx FROM 1 BY 1 UNTIL DeptIdx > DeptCount
+               COMPUTE DeptAverage =
+                       DeptEntryTotal(DeptIdx) / DeptEntryCount(DeptIdx)
+               DISPLAY "  " DeptEntryCode(DeptIdx)
+                       ": Total " DeptEntryTotal(DeptIdx)
+                       "  Average " DeptAverage
+                       "  Max " DeptEntryMax(DeptIdx)
+           END-PERFORM.
+
+      *****************************************************************
+      *  WRITE-CSV-EXPORT
+      *  WRITES ONE CSV ROW PER DAY/DEPARTMENT/SALES FIGURE, PLUS A
+      *  TOTAL AND AVERAGE SUMMARY ROW, SO THE WEEK'S RESULTS CAN BE
+      *  PICKED UP BY A SPREADSHEET WITHOUT RETYPING THE CONSOLE
+      *  REPORT.
+      *****************************************************************
+       Write-Csv-Export.
+           OPEN OUTPUT SALES-CSV-FILE
+           IF Csv-OK
+               MOVE "Day,Department,Sales" TO CSV-RECORD
+               PERFORM Write-Csv-Record
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 7
+                   MOVE SPACES TO CsvLine
+                   STRING DayName(I) DELIMITED BY SPACE
+                          ","        DELIMITED BY SIZE
+                          DeptCode(I) DELIMITED BY SPACE
+                          ","        DELIMITED BY SIZE
+                          Sales(I)   DELIMITED BY SIZE
+                          INTO CsvLine
+                   MOVE CsvLine TO CSV-RECORD
+                   PERFORM Write-Csv-Record
+               END-PERFORM
+               MOVE SPACES TO CsvLine
+               STRING "TOTAL,,"   DELIMITED BY SIZE
+                      Total       DELIMITED BY SIZE
+                      INTO CsvLine
+               MOVE CsvLine TO CSV-RECORD
+               PERFORM Write-Csv-Record
+               MOVE SPACES TO CsvLine
+               STRING "AVERAGE,," DELIMITED BY SIZE
+                      Average     DELIMITED BY SIZE
+                      INTO CsvLine
+               MOVE CsvLine TO CSV-RECORD
+               PERFORM Write-Csv-Record
+               CLOSE SALES-CSV-FILE
+           END-IF.
+
+      *****************************************************************
+      *  WRITE-CSV-RECORD
+      *  WRITES ONE ROW TO THE CSV FILE AND CHECKS THE RESULT, SINCE
+      *  LINE SEQUENTIAL REJECTS A ROW WITH A BAD FILE STATUS INSTEAD
+      *  OF RAISING AN EXCEPTION.
+      *****************************************************************
+       Write-Csv-Record.
+           WRITE CSV-RECORD
+           IF NOT Csv-OK
+               MOVE SPACES TO RPT-ERR-TEXT
+               STRING "ERROR WRITING SALESCSV - FILE STATUS "
+                      CsvStatus DELIMITED BY SIZE
+                   INTO RPT-ERR-TEXT
+               DISPLAY RPT-ERROR-LINE
+           END-IF.
