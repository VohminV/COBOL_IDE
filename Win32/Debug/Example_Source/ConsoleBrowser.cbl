@@ -1,73 +1,494 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ConsoleBrowser.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-
-01 WS-CMD                PIC X(300).
-01 WS-INPUT              PIC X(100).
-01 WS-CHOICE             PIC 99.
-01 WS-LOOP-FLAG          PIC X VALUE "Y".
-01 LINK-COUNT            PIC 99 VALUE 5.
-01 I                     PIC 99.
-
-01 LINK-TEXT.
-    05 LINK-TEXT-ENTRY OCCURS 5 TIMES.
-        10 PIC X(50).
-
-01 LINK-URL.
-    05 LINK-URL-ENTRY OCCURS 5 TIMES.
-        10 PIC X(100).
-
-PROCEDURE DIVISION.
-MAIN-LOGIC.
-
-    *> Инициализация фейковых ссылок
-    MOVE "Google"               TO LINK-TEXT-ENTRY(1)
-    MOVE "https://www.google.com" TO LINK-URL-ENTRY(1)
-
-    MOVE "Wikipedia"            TO LINK-TEXT-ENTRY(2)
-    MOVE "https://www.wikipedia.org" TO LINK-URL-ENTRY(2)
-
-    MOVE "Wiktionary"           TO LINK-TEXT-ENTRY(3)
-    MOVE "https://www.wiktionary.org" TO LINK-URL-ENTRY(3)
-
-    MOVE "Commons"              TO LINK-TEXT-ENTRY(4)
-    MOVE "https://commons.wikimedia.org" TO LINK-URL-ENTRY(4)
-
-    MOVE "MediaWiki"            TO LINK-TEXT-ENTRY(5)
-    MOVE "https://www.mediawiki.org" TO LINK-URL-ENTRY(5)
-
-    PERFORM UNTIL WS-LOOP-FLAG = "N"
-        CALL 'SYSTEM' USING "clear" *> или "cls" на Windows
-        DISPLAY "================ Console Browser ================"
-        DISPLAY "[1] Home     [2] Refresh     [3] Exit"
-        DISPLAY "--------------------------------------------------"
-
-        DISPLAY "Available Links:"
-        PERFORM VARYING I FROM 1 BY 1 UNTIL I > LINK-COUNT
-            DISPLAY " [" I "] " LINK-TEXT-ENTRY(I)
-            DISPLAY "      > " LINK-URL-ENTRY(I)
-        END-PERFORM
-
-        DISPLAY "--------------------------------------------------"
-        DISPLAY "Enter link number or [3] to Exit: "
-        ACCEPT WS-CHOICE
-
-        EVALUATE WS-CHOICE
-            WHEN 1 THRU LINK-COUNT
-                DISPLAY "Opening link: " LINK-URL-ENTRY(WS-CHOICE)
-                STRING "start " LINK-URL-ENTRY(WS-CHOICE) DELIMITED BY SIZE INTO WS-CMD
-                CALL "SYSTEM" USING WS-CMD
-            WHEN 3
-                MOVE "N" TO WS-LOOP-FLAG
-            WHEN OTHER
-                DISPLAY "Invalid input. Try again."
-        END-EVALUATE
-
-        DISPLAY "Press Enter to continue..."
-        ACCEPT WS-INPUT
-    END-PERFORM
-
-    DISPLAY "Goodbye!".
-    STOP RUN.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ConsoleBrowser.
+
+*> ---------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-09  DL  BOOKMARKS ARE NOW LOADED FROM, AND SAVED BACK
+*>                 TO, A BOOKMARK FILE INSTEAD OF BEING FIVE
+*>                 HARDCODED LINKS.  ADD/EDIT/DELETE OPTIONS ADDED
+*>                 TO THE MENU SO THE LIST CAN BE MAINTAINED AT
+*>                 RUNTIME.
+*> 2026-08-09  DL  RAISED THE LINK TABLE FROM 5 TO 300 ENTRIES AND
+*>                 ADDED A SEARCH/FILTER PROMPT SO A LONG LIST CAN
+*>                 STILL BE NAVIGATED FROM THE MENU.
+*> 2026-08-09  DL  EACH LINK OPENED IS NOW LOGGED TO A HISTORY FILE
+*>                 WITH DATE AND TIME; A MENU OPTION VIEWS RECENT
+*>                 HISTORY.
+*> 2026-08-09  DL  A LINK'S URL IS NOW VALIDATED AS A WELL-FORMED
+*>                 HTTP/HTTPS ADDRESS FREE OF SHELL METACHARACTERS
+*>                 BEFORE IT IS HANDED TO CALL "SYSTEM", SINCE
+*>                 BOOKMARKS CAN NOW BE EDITED AT RUNTIME.
+*> 2026-08-09  DL  END WITH GOBACK INSTEAD OF STOP RUN SO THIS
+*>                 PROGRAM CAN BE CALLED FROM A DRIVER MENU AS WELL
+*>                 AS RUN STANDALONE.
+*> 2026-08-09  DL  USE THE COMMON REPORT HEADER/ERROR-LINE LAYOUT
+*>                 (RPTHDR2, THE FREE-FORMAT COPY OF RPTHDR) INSTEAD
+*>                 OF ITS OWN AD HOC BANNER AND WARNING TEXT.
+*> 2026-08-09  DL  RESET THE MENU LOOP FLAG AND SEARCH FILTER AT THE
+*>                 TOP OF MAIN-LOGIC, AND TEST THE MENU COMMAND FOR A
+*>                 NUMERIC LINK NUMBER BY ITS TRIMMED VALUE, SINCE
+*>                 THESE VALUE CLAUSES AND THE SPACE-PADDED ACCEPT
+*>                 FIELD ONLY BEHAVED CORRECTLY THE FIRST TIME THIS
+*>                 PROGRAM WAS CALLED FROM THE DRIVER MENU.
+*> 2026-08-09  DL  ADD-BOOKMARK AND EDIT-BOOKMARK NOW VALIDATE THE
+*>                 URL BEFORE SAVING IT, THE SAME WAY OPEN-LINK
+*>                 ALREADY DID, SO AN INVALID URL CANNOT BE ADDED OR
+*>                 EDITED INTO THE BOOKMARK FILE.
+*> 2026-08-09  DL  VALIDATE-URL NOW ALSO REJECTS EMBEDDED SPACES AND
+*>                 "%" SIGNS, NOT JUST SHELL METACHARACTERS - A URL
+*>                 WITH A TRAILING WORD OR AN ENVIRONMENT-VARIABLE
+*>                 EXPANSION COULD OTHERWISE SMUGGLE AN EXTRA
+*>                 ARGUMENT PAST CALL "SYSTEM".
+*> ---------------------------------------------------------------
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BOOKMARK-FILE ASSIGN TO "BOOKMARK"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS BM-STATUS.
+    SELECT HISTORY-FILE ASSIGN TO "HISTORY"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS HIST-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BOOKMARK-FILE.
+    COPY BMKREC.
+
+FD  HISTORY-FILE.
+    COPY HISTREC.
+
+WORKING-STORAGE SECTION.
+
+COPY RPTHDR2.
+
+01 WS-CMD                PIC X(300).
+01 WS-INPUT              PIC X(100).
+01 WS-COMMAND            PIC X(10).
+01 WS-CHOICE             PIC 999.
+01 WS-LOOP-FLAG          PIC X VALUE "Y".
+01 MAX-LINKS             PIC 999 VALUE 300.
+01 LINK-COUNT            PIC 999 VALUE 0.
+01 I                     PIC 999.
+
+01 WS-NEW-TEXT           PIC X(50).
+01 WS-NEW-URL            PIC X(100).
+01 WS-OLD-URL            PIC X(100).
+01 WS-EDIT-IDX           PIC 999.
+
+01 BM-STATUS             PIC XX VALUE "00".
+    88 BM-OK                 VALUE "00".
+    88 BM-EOF                VALUE "10".
+
+01 LINK-TEXT.
+    05 LINK-TEXT-ENTRY OCCURS 300 TIMES.
+        10 PIC X(50).
+
+01 LINK-URL.
+    05 LINK-URL-ENTRY OCCURS 300 TIMES.
+        10 PIC X(100).
+
+01 FILTER-INPUT          PIC X(50).
+01 FILTER-TEXT           PIC X(50) VALUE SPACES.
+01 FILTER-LEN            PIC 99 VALUE 0.
+01 FILTER-ACTIVE         PIC X VALUE "N".
+    88 FILTER-IS-ACTIVE      VALUE "Y".
+01 UC-ENTRY-TEXT         PIC X(50).
+01 MATCH-COUNT           PIC 999 VALUE 0.
+01 LINKS-SHOWN           PIC 999 VALUE 0.
+
+01 HIST-STATUS           PIC XX VALUE "00".
+    88 HIST-OK               VALUE "00".
+    88 HIST-EOF              VALUE "10".
+01 HIST-SHOWN            PIC 999 VALUE 0.
+01 MAX-HISTORY-SHOWN     PIC 999 VALUE 10.
+01 HIST-TOTAL            PIC 999 VALUE 0.
+01 HIST-SKIP             PIC 999 VALUE 0.
+01 HIST-LINE-NO          PIC 999 VALUE 0.
+
+01 URL-VALID             PIC X VALUE "N".
+    88 URL-IS-VALID          VALUE "Y".
+01 BAD-CHAR-COUNT        PIC 999 VALUE 0.
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+
+    MOVE "Y" TO WS-LOOP-FLAG
+    MOVE "N" TO FILTER-ACTIVE
+    MOVE SPACES TO FILTER-TEXT
+    MOVE 0 TO FILTER-LEN
+
+    PERFORM LOAD-BOOKMARKS
+
+    MOVE "CONSOLE BROWSER"          TO RPT-HDR-PROGRAM
+    MOVE FUNCTION CURRENT-DATE(1:8) TO RPT-HDR-DATE
+    MOVE FUNCTION CURRENT-DATE(9:6) TO RPT-HDR-TIME
+
+    PERFORM UNTIL WS-LOOP-FLAG = "N"
+        CALL 'SYSTEM' USING "clear" *> or "cls" on Windows
+        DISPLAY RPT-HEADER-RULE
+        DISPLAY RPT-HEADER-TITLE
+        DISPLAY RPT-HEADER-RULE
+        DISPLAY "[A] Add   [E] Edit   [D] Delete"
+        DISPLAY "[S] Search   [C] Clear filter   [H] History   [X] Exit"
+        DISPLAY RPT-FOOTER-RULE
+
+        PERFORM DISPLAY-LINKS
+
+        DISPLAY RPT-FOOTER-RULE
+        DISPLAY "Enter link number, or A/E/D/S/C/H/X: "
+        ACCEPT WS-COMMAND
+
+        IF WS-COMMAND NOT = SPACES
+                AND FUNCTION TRIM(WS-COMMAND) IS NUMERIC
+            MOVE WS-COMMAND TO WS-CHOICE
+            IF WS-CHOICE >= 1 AND WS-CHOICE <= LINK-COUNT
+                PERFORM OPEN-LINK
+            ELSE
+                DISPLAY "Invalid link number. Try again."
+            END-IF
+        ELSE
+            EVALUATE FUNCTION UPPER-CASE(WS-COMMAND(1:1))
+                WHEN "A"
+                    PERFORM ADD-BOOKMARK
+                WHEN "E"
+                    PERFORM EDIT-BOOKMARK
+                WHEN "D"
+                    PERFORM DELETE-BOOKMARK
+                WHEN "S"
+                    PERFORM SET-SEARCH-FILTER
+                WHEN "C"
+                    MOVE "N" TO FILTER-ACTIVE
+                    MOVE SPACES TO FILTER-TEXT
+                WHEN "H"
+                    PERFORM VIEW-HISTORY
+                WHEN "X"
+                    MOVE "N" TO WS-LOOP-FLAG
+                WHEN OTHER
+                    DISPLAY "Invalid input. Try again."
+            END-EVALUATE
+        END-IF
+
+        IF WS-LOOP-FLAG NOT = "N"
+            DISPLAY "Press Enter to continue..."
+            ACCEPT WS-INPUT
+        END-IF
+    END-PERFORM
+
+    DISPLAY "Goodbye!".
+    GOBACK.
+
+*> -----------------------------------------------------------------
+*> DISPLAY-LINKS
+*> LISTS THE LINK TABLE.  WHEN A SEARCH FILTER IS ACTIVE, ONLY
+*> ENTRIES WHOSE TEXT CONTAINS THE FILTER ARE SHOWN, STILL UNDER
+*> THEIR ORIGINAL LINK NUMBER SO THEY CAN BE OPENED DIRECTLY.
+*> -----------------------------------------------------------------
+DISPLAY-LINKS.
+    IF FILTER-IS-ACTIVE
+        DISPLAY "Available Links (filtered on '"
+                FILTER-TEXT(1:FILTER-LEN) "'):"
+    ELSE
+        DISPLAY "Available Links:"
+    END-IF
+    MOVE 0 TO LINKS-SHOWN
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LINK-COUNT
+        MOVE 0 TO MATCH-COUNT
+        IF FILTER-IS-ACTIVE
+            MOVE FUNCTION UPPER-CASE(LINK-TEXT-ENTRY(I))
+                TO UC-ENTRY-TEXT
+            INSPECT UC-ENTRY-TEXT TALLYING MATCH-COUNT
+                FOR ALL FILTER-TEXT(1:FILTER-LEN)
+        END-IF
+        IF NOT FILTER-IS-ACTIVE OR MATCH-COUNT > 0
+            DISPLAY " [" I "] " LINK-TEXT-ENTRY(I)
+            DISPLAY "      > " LINK-URL-ENTRY(I)
+            ADD 1 TO LINKS-SHOWN
+        END-IF
+    END-PERFORM
+    IF FILTER-IS-ACTIVE AND LINKS-SHOWN = 0
+        DISPLAY "  (no links match the current filter)"
+    END-IF.
+
+*> -----------------------------------------------------------------
+*> SET-SEARCH-FILTER
+*> PROMPTS FOR TEXT TO FILTER THE LINK LIST BY.  A BLANK ENTRY
+*> CLEARS THE FILTER.
+*> -----------------------------------------------------------------
+SET-SEARCH-FILTER.
+    DISPLAY "Enter search text (blank to clear filter): "
+    ACCEPT FILTER-INPUT
+    IF FILTER-INPUT = SPACES
+        MOVE "N" TO FILTER-ACTIVE
+        MOVE SPACES TO FILTER-TEXT
+    ELSE
+        MOVE FUNCTION UPPER-CASE(FILTER-INPUT) TO FILTER-TEXT
+        MOVE 0 TO FILTER-LEN
+        INSPECT FILTER-TEXT TALLYING FILTER-LEN
+            FOR CHARACTERS BEFORE INITIAL SPACE
+        IF FILTER-LEN = 0
+            MOVE "N" TO FILTER-ACTIVE
+        ELSE
+            MOVE "Y" TO FILTER-ACTIVE
+        END-IF
+    END-IF.
+
+*> -----------------------------------------------------------------
+*> OPEN-LINK
+*> LAUNCHES THE LINK SELECTED IN WS-CHOICE WITH THE PLATFORM SHELL.
+*> -----------------------------------------------------------------
+OPEN-LINK.
+    PERFORM VALIDATE-URL
+    IF URL-IS-VALID
+        DISPLAY "Opening link: " LINK-URL-ENTRY(WS-CHOICE)
+        STRING "start " LINK-URL-ENTRY(WS-CHOICE)
+            DELIMITED BY SIZE INTO WS-CMD
+        CALL "SYSTEM" USING WS-CMD
+        PERFORM LOG-LAUNCH
+    ELSE
+        MOVE "LINK URL IS NOT A WELL-FORMED HTTP/HTTPS ADDRESS - NOT OPENED." TO RPT-ERR-TEXT
+        DISPLAY RPT-ERROR-LINE
+    END-IF.
+
+*> -----------------------------------------------------------------
+*> VALIDATE-URL
+*> ACCEPTS THE LINK ONLY IF IT STARTS WITH "HTTP://" OR "HTTPS://"
+*> AND CONTAINS NONE OF THE SHELL METACHARACTERS THAT COULD BE USED
+*> TO SMUGGLE AN EXTRA COMMAND INTO THE CALL "SYSTEM" LINE.  RESULT
+*> IS RETURNED IN URL-VALID.
+*> -----------------------------------------------------------------
+VALIDATE-URL.
+    MOVE "N" TO URL-VALID
+    MOVE 0 TO BAD-CHAR-COUNT
+    IF LINK-URL-ENTRY(WS-CHOICE)(1:8) = "https://"
+            OR LINK-URL-ENTRY(WS-CHOICE)(1:7) = "http://"
+        INSPECT LINK-URL-ENTRY(WS-CHOICE)
+            TALLYING BAD-CHAR-COUNT FOR ALL ";"
+        INSPECT LINK-URL-ENTRY(WS-CHOICE)
+            TALLYING BAD-CHAR-COUNT FOR ALL "&"
+        INSPECT LINK-URL-ENTRY(WS-CHOICE)
+            TALLYING BAD-CHAR-COUNT FOR ALL "|"
+        INSPECT LINK-URL-ENTRY(WS-CHOICE)
+            TALLYING BAD-CHAR-COUNT FOR ALL "`"
+        INSPECT LINK-URL-ENTRY(WS-CHOICE)
+            TALLYING BAD-CHAR-COUNT FOR ALL "$"
+        INSPECT LINK-URL-ENTRY(WS-CHOICE)
+            TALLYING BAD-CHAR-COUNT FOR ALL "("
+        INSPECT LINK-URL-ENTRY(WS-CHOICE)
+            TALLYING BAD-CHAR-COUNT FOR ALL ")"
+        INSPECT LINK-URL-ENTRY(WS-CHOICE)
+            TALLYING BAD-CHAR-COUNT FOR ALL "<"
+        INSPECT LINK-URL-ENTRY(WS-CHOICE)
+            TALLYING BAD-CHAR-COUNT FOR ALL ">"
+        INSPECT LINK-URL-ENTRY(WS-CHOICE)
+            TALLYING BAD-CHAR-COUNT FOR ALL QUOTE
+        INSPECT LINK-URL-ENTRY(WS-CHOICE)
+            TALLYING BAD-CHAR-COUNT FOR ALL "'"
+        INSPECT LINK-URL-ENTRY(WS-CHOICE)
+            TALLYING BAD-CHAR-COUNT FOR ALL "%"
+        INSPECT FUNCTION TRIM(LINK-URL-ENTRY(WS-CHOICE))
+            TALLYING BAD-CHAR-COUNT FOR ALL SPACE
+        IF BAD-CHAR-COUNT = 0
+            MOVE "Y" TO URL-VALID
+        END-IF
+    END-IF.
+
+*> -----------------------------------------------------------------
+*> LOG-LAUNCH
+*> APPENDS THE LINK JUST OPENED, WITH THE CURRENT DATE AND TIME, TO
+*> THE HISTORY FILE.
+*> -----------------------------------------------------------------
+LOG-LAUNCH.
+    MOVE LINK-TEXT-ENTRY(WS-CHOICE) TO HIST-TEXT
+    MOVE LINK-URL-ENTRY(WS-CHOICE)  TO HIST-URL
+    MOVE FUNCTION CURRENT-DATE(1:8) TO HIST-DATE
+    MOVE FUNCTION CURRENT-DATE(9:6) TO HIST-TIME
+    OPEN EXTEND HISTORY-FILE
+    IF NOT HIST-OK
+        CLOSE HISTORY-FILE
+        OPEN OUTPUT HISTORY-FILE
+    END-IF
+    WRITE HIST-RECORD
+    CLOSE HISTORY-FILE.
+
+*> -----------------------------------------------------------------
+*> VIEW-HISTORY
+*> DISPLAYS THE MOST RECENT MAX-HISTORY-SHOWN ENTRIES FROM THE
+*> HISTORY FILE.
+*> -----------------------------------------------------------------
+VIEW-HISTORY.
+    DISPLAY "Recent history:"
+    MOVE 0 TO HIST-TOTAL
+    OPEN INPUT HISTORY-FILE
+    IF HIST-OK
+        PERFORM UNTIL HIST-EOF
+            READ HISTORY-FILE
+                AT END
+                    SET HIST-EOF TO TRUE
+                NOT AT END
+                    ADD 1 TO HIST-TOTAL
+            END-READ
+        END-PERFORM
+        CLOSE HISTORY-FILE
+
+        MOVE 0 TO HIST-SKIP
+        IF HIST-TOTAL > MAX-HISTORY-SHOWN
+            COMPUTE HIST-SKIP = HIST-TOTAL - MAX-HISTORY-SHOWN
+        END-IF
+
+        MOVE 0 TO HIST-LINE-NO
+        MOVE 0 TO HIST-SHOWN
+        MOVE "00" TO HIST-STATUS
+        OPEN INPUT HISTORY-FILE
+        PERFORM UNTIL HIST-EOF
+            READ HISTORY-FILE
+                AT END
+                    SET HIST-EOF TO TRUE
+                NOT AT END
+                    ADD 1 TO HIST-LINE-NO
+                    IF HIST-LINE-NO > HIST-SKIP
+                        DISPLAY "  " HIST-DATE " " HIST-TIME
+                                "  " HIST-TEXT "  " HIST-URL
+                        ADD 1 TO HIST-SHOWN
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE HISTORY-FILE
+    END-IF
+    IF HIST-SHOWN = 0
+        DISPLAY "  (no launches recorded yet)"
+    END-IF.
+
+*> -----------------------------------------------------------------
+*> LOAD-BOOKMARKS
+*> READS THE BOOKMARK FILE INTO THE LINK TABLE.  IF THE FILE DOES
+*> NOT EXIST YET (FIRST RUN), A STARTER SET OF LINKS IS SEEDED AND
+*> SAVED SO SUBSEQENT RUNS HAVE A FILE TO READ.
+*> -----------------------------------------------------------------
+LOAD-BOOKMARKS.
+    MOVE 0 TO LINK-COUNT
+    OPEN INPUT BOOKMARK-FILE
+    IF BM-OK
+        PERFORM UNTIL BM-EOF
+            READ BOOKMARK-FILE
+                AT END
+                    SET BM-EOF TO TRUE
+                NOT AT END
+                    ADD 1 TO LINK-COUNT
+                    MOVE BM-TEXT TO LINK-TEXT-ENTRY(LINK-COUNT)
+                    MOVE BM-URL  TO LINK-URL-ENTRY(LINK-COUNT)
+            END-READ
+        END-PERFORM
+        CLOSE BOOKMARK-FILE
+    ELSE
+        DISPLAY "No bookmark file present - starting with defaults."
+        PERFORM SEED-DEFAULT-BOOKMARKS
+        PERFORM SAVE-BOOKMARKS
+    END-IF.
+
+*> -----------------------------------------------------------------
+*> SEED-DEFAULT-BOOKMARKS
+*> THE ORIGINAL FIVE STARTER LINKS, USED ONLY WHEN NO BOOKMARK FILE
+*> HAS BEEN SAVED YET.
+*> -----------------------------------------------------------------
+SEED-DEFAULT-BOOKMARKS.
+    MOVE "Google"                      TO LINK-TEXT-ENTRY(1)
+    MOVE "https://www.google.com"      TO LINK-URL-ENTRY(1)
+    MOVE "Wikipedia"                   TO LINK-TEXT-ENTRY(2)
+    MOVE "https://www.wikipedia.org"   TO LINK-URL-ENTRY(2)
+    MOVE "Wiktionary"                  TO LINK-TEXT-ENTRY(3)
+    MOVE "https://www.wiktionary.org"  TO LINK-URL-ENTRY(3)
+    MOVE "Commons"                     TO LINK-TEXT-ENTRY(4)
+    MOVE "https://commons.wikimedia.org" TO LINK-URL-ENTRY(4)
+    MOVE "MediaWiki"                   TO LINK-TEXT-ENTRY(5)
+    MOVE "https://www.mediawiki.org"   TO LINK-URL-ENTRY(5)
+    MOVE 5 TO LINK-COUNT.
+
+*> -----------------------------------------------------------------
+*> SAVE-BOOKMARKS
+*> REWRITES THE BOOKMARK FILE IN FULL FROM THE CURRENT LINK TABLE.
+*> -----------------------------------------------------------------
+SAVE-BOOKMARKS.
+    OPEN OUTPUT BOOKMARK-FILE
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > LINK-COUNT
+        MOVE LINK-TEXT-ENTRY(I) TO BM-TEXT
+        MOVE LINK-URL-ENTRY(I)  TO BM-URL
+        WRITE BM-RECORD
+    END-PERFORM
+    CLOSE BOOKMARK-FILE.
+
+*> -----------------------------------------------------------------
+*> ADD-BOOKMARK
+*> PROMPTS FOR A NEW LINK'S TEXT AND URL, APPENDS IT TO THE LINK
+*> TABLE, AND SAVES THE UPDATED LIST.
+*> -----------------------------------------------------------------
+ADD-BOOKMARK.
+    IF LINK-COUNT >= MAX-LINKS
+        DISPLAY "Bookmark list is full."
+    ELSE
+        DISPLAY "Enter link text: "
+        ACCEPT WS-NEW-TEXT
+        DISPLAY "Enter link URL: "
+        ACCEPT WS-NEW-URL
+        COMPUTE WS-CHOICE = LINK-COUNT + 1
+        MOVE WS-NEW-URL TO LINK-URL-ENTRY(WS-CHOICE)
+        PERFORM VALIDATE-URL
+        IF URL-IS-VALID
+            ADD 1 TO LINK-COUNT
+            MOVE WS-NEW-TEXT TO LINK-TEXT-ENTRY(LINK-COUNT)
+            MOVE WS-NEW-URL  TO LINK-URL-ENTRY(LINK-COUNT)
+            PERFORM SAVE-BOOKMARKS
+        ELSE
+            MOVE "LINK URL IS NOT A WELL-FORMED HTTP/HTTPS ADDRESS - NOT ADDED." TO RPT-ERR-TEXT
+            DISPLAY RPT-ERROR-LINE
+        END-IF
+    END-IF.
+
+*> -----------------------------------------------------------------
+*> EDIT-BOOKMARK
+*> PROMPTS FOR A LINK NUMBER AND REPLACES ITS TEXT AND URL.
+*> -----------------------------------------------------------------
+EDIT-BOOKMARK.
+    DISPLAY "Enter link number to edit: "
+    ACCEPT WS-EDIT-IDX
+    IF WS-EDIT-IDX >= 1 AND WS-EDIT-IDX <= LINK-COUNT
+        DISPLAY "Enter new link text: "
+        ACCEPT WS-NEW-TEXT
+        DISPLAY "Enter new link URL: "
+        ACCEPT WS-NEW-URL
+        MOVE LINK-URL-ENTRY(WS-EDIT-IDX) TO WS-OLD-URL
+        MOVE WS-NEW-URL TO LINK-URL-ENTRY(WS-EDIT-IDX)
+        MOVE WS-EDIT-IDX TO WS-CHOICE
+        PERFORM VALIDATE-URL
+        IF URL-IS-VALID
+            MOVE WS-NEW-TEXT TO LINK-TEXT-ENTRY(WS-EDIT-IDX)
+            PERFORM SAVE-BOOKMARKS
+        ELSE
+            MOVE WS-OLD-URL TO LINK-URL-ENTRY(WS-EDIT-IDX)
+            MOVE "LINK URL IS NOT A WELL-FORMED HTTP/HTTPS ADDRESS - NOT UPDATED." TO RPT-ERR-TEXT
+            DISPLAY RPT-ERROR-LINE
+        END-IF
+    ELSE
+        DISPLAY "Invalid link number."
+    END-IF.
+
+*> -----------------------------------------------------------------
+*> DELETE-BOOKMARK
+*> PROMPTS FOR A LINK NUMBER, REMOVES IT AND CLOSES THE GAP IN THE
+*> LINK TABLE.
+*> -----------------------------------------------------------------
+DELETE-BOOKMARK.
+    DISPLAY "Enter link number to delete: "
+    ACCEPT WS-EDIT-IDX
+    IF WS-EDIT-IDX >= 1 AND WS-EDIT-IDX <= LINK-COUNT
+        PERFORM VARYING I FROM WS-EDIT-IDX BY 1
+                UNTIL I >= LINK-COUNT
+            MOVE LINK-TEXT-ENTRY(I + 1) TO LINK-TEXT-ENTRY(I)
+            MOVE LINK-URL-ENTRY(I + 1)  TO LINK-URL-ENTRY(I)
+        END-PERFORM
+        SUBTRACT 1 FROM LINK-COUNT
+        PERFORM SAVE-BOOKMARKS
+    ELSE
+        DISPLAY "Invalid link number."
+    END-IF.
