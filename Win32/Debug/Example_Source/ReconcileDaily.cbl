@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconcileDaily.
+
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  ORIGINAL PROGRAM.  READS THE BALANCE-OUTPUT
+      *                  FILES WRITTEN BY BANKINGTRANSACTIONS AND
+      *                  TRANSACTIONSUMMARY AND COMPARES THEIR TOTAL
+      *                  CONTROL ROWS SO A MISMATCH BETWEEN THE TWO
+      *                  SYSTEMS' FIGURES IS CAUGHT BEFORE THE DAY IS
+      *                  CLOSED OUT.
+      *  2026-08-09  DL  BANKINGTRANSACTIONS APPLIES A DAILY INTEREST/
+      *                  OVERDRAFT-FEE ACCRUAL TO EACH ACCOUNT BEFORE
+      *                  WRITING BANKBAL; TRANSACTIONSUMMARY'S BLENDED
+      *                  LEDGER CARRIES NO SUCH ACCRUAL.  RATHER THAN
+      *                  REQUIRE EXACT EQUALITY, APPLY THE SAME RATE
+      *                  TABLE TO SUMTOTAL HERE TO GET THE FIGURE
+      *                  SUMTOTAL WOULD BECOME IF IT HAD ACCRUED THE
+      *                  SAME WAY, AND COMPARE BANKTOTAL AGAINST THAT.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANK-BAL-FILE ASSIGN TO "BANKBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BankBalStatus.
+
+           SELECT SUM-BAL-FILE ASSIGN TO "SUMBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SumBalStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BANK-BAL-FILE.
+           COPY BALREC
+               REPLACING ==BAL-OUT-RECORD== BY ==BANK-BAL-REC==.
+
+       FD  SUM-BAL-FILE.
+           COPY BALREC
+               REPLACING ==BAL-OUT-RECORD== BY ==SUM-BAL-REC==.
+
+       WORKING-STORAGE SECTION.
+
+       COPY ACCRATE.
+
+       77  BankBalStatus        PIC XX VALUE "00".
+           88  Bank-Bal-OK          VALUE "00".
+           88  Bank-Bal-EOF         VALUE "10".
+       77  SumBalStatus         PIC XX VALUE "00".
+           88  Sum-Bal-OK           VALUE "00".
+           88  Sum-Bal-EOF          VALUE "10".
+
+       77  BankTotal            PIC S9(07)V99 VALUE 0.
+       77  SumTotal             PIC S9(07)V99 VALUE 0.
+       77  BankTotalFound       PIC X VALUE "N".
+           88  Bank-Total-Found     VALUE "Y".
+       77  SumTotalFound        PIC X VALUE "N".
+           88  Sum-Total-Found      VALUE "Y".
+       77  Difference           PIC S9(07)V99 VALUE 0.
+       77  ExpectedBankTotal    PIC S9(07)V99 VALUE 0.
+       77  AccrualAmt           PIC S9(07)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+
+           PERFORM Find-Bank-Total
+           PERFORM Find-Sum-Total
+
+           DISPLAY "-------------------------------"
+           DISPLAY "Daily Balance Reconciliation"
+           DISPLAY "-------------------------------"
+
+           IF NOT Bank-Total-Found
+               DISPLAY "BANKBAL total row not found - cannot reconcile."
+               STOP RUN
+           END-IF
+
+           IF NOT Sum-Total-Found
+               DISPLAY "SUMBAL total row not found - cannot reconcile."
+               STOP RUN
+           END-IF
+
+           DISPLAY "BankingTransactions total: " BankTotal
+           DISPLAY "TransactionSummary total : " SumTotal
+
+           PERFORM Compute-Expected-Bank-Total
+
+           IF BankTotal = ExpectedBankTotal
+               DISPLAY "RESULT: BALANCES MATCH."
+           ELSE
+               COMPUTE Difference = BankTotal - ExpectedBankTotal
+               DISPLAY "RESULT: BALANCES DO NOT MATCH."
+               DISPLAY "Difference (Bank - Summary, net of accrual): "
+                       Difference
+           END-IF
+
+           STOP RUN.
+
+      *****************************************************************
+      *  COMPUTE-EXPECTED-BANK-TOTAL
+      *  TRANSACTIONSUMMARY'S SUMTOTAL CARRIES NO ACCRUAL, SO PROJECT
+      *  IT THROUGH THE SAME RATE TABLE BANKINGTRANSACTIONS APPLIES
+      *  PER ACCOUNT TO GET THE FIGURE BANKTOTAL SHOULD MATCH.
+      *****************************************************************
+       Compute-Expected-Bank-Total.
+           MOVE SumTotal TO ExpectedBankTotal
+           IF SumTotal > 0
+               COMPUTE AccrualAmt ROUNDED = SumTotal * AR-Rate(1)
+               ADD AccrualAmt TO ExpectedBankTotal
+           END-IF
+           IF SumTotal < 0
+               COMPUTE AccrualAmt ROUNDED =
+                   (0 - SumTotal) * AR-Rate(2)
+               SUBTRACT AccrualAmt FROM ExpectedBankTotal
+           END-IF.
+
+      *****************************************************************
+      *  FIND-BANK-TOTAL
+      *  SCANS THE BANK-BAL-FILE FOR ITS "TOTAL" CONTROL ROW AND
+      *  RETURNS THE GRAND-TOTAL FIGURE BANKINGTRANSACTIONS POSTED.
+      *****************************************************************
+       Find-Bank-Total.
+           OPEN INPUT BANK-BAL-FILE
+           IF NOT Bank-Bal-OK
+               DISPLAY "Unable to open BANKBAL file."
+               MOVE "N" TO BankTotalFound
+           ELSE
+               PERFORM UNTIL Bank-Bal-EOF
+                   READ BANK-BAL-FILE
+                       AT END
+                           SET Bank-Bal-EOF TO TRUE
+                       NOT AT END
+                           IF BAL-ACCOUNT-NO OF BANK-BAL-REC = "TOTAL"
+                               MOVE BAL-AMOUNT OF BANK-BAL-REC
+                                   TO BankTotal
+                               MOVE "Y" TO BankTotalFound
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BANK-BAL-FILE
+           END-IF.
+
+      *****************************************************************
+      *  FIND-SUM-TOTAL
+      *  SCANS THE SUM-BAL-FILE FOR ITS "TOTAL" CONTROL ROW AND
+      *  RETURNS THE CLOSING FIGURE TRANSACTIONSUMMARY POSTED.
+      *****************************************************************
+       Find-Sum-Total.
+           OPEN INPUT SUM-BAL-FILE
+           IF NOT Sum-Bal-OK
+               DISPLAY "Unable to open SUMBAL file."
+               MOVE "N" TO SumTotalFound
+           ELSE
+               PERFORM UNTIL Sum-Bal-EOF
+                   READ SUM-BAL-FILE
+                       AT END
+                           SET Sum-Bal-EOF TO TRUE
+                       NOT AT END
+                           IF BAL-ACCOUNT-NO OF SUM-BAL-REC = "TOTAL"
+                               MOVE BAL-AMOUNT OF SUM-BAL-REC
+                                   TO SumTotal
+                               MOVE "Y" TO SumTotalFound
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SUM-BAL-FILE
+           END-IF.
