@@ -1,76 +1,511 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TransactionSummary.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       77  I                     PIC 9(3).
-       77  NumTransactions      PIC 9(3) VALUE 0.
-       77  TypeInput            PIC X.
-       77  AmountInput          PIC 9(5)V99.
-       77  PromptLine           PIC X(60).
-       77  FinalBalance         PIC S9(7)V99 VALUE 0.
-
-       01  Transactions.
-           05  TransType       OCCURS 100 TIMES PIC X.
-           05  TransAmount     OCCURS 100 TIMES PIC 9(5)V99.
-
-       PROCEDURE DIVISION.
-       Main-Logic.
-
-           DISPLAY "How many transactions (max 100)? " WITH NO ADVANCING
-           ACCEPT NumTransactions
-
-           IF NumTransactions < 1 OR NumTransactions > 100
-               DISPLAY "Invalid number of transactions. Must be 1-100."
-               STOP RUN
-           END-IF
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NumTransactions
-
-               MOVE SPACES TO PromptLine
-               STRING "Enter type (D/C) for transaction "
-                      I DELIMITED BY SIZE
-                      ": " DELIMITED BY SIZE
-                   INTO PromptLine
-               DISPLAY PromptLine WITH NO ADVANCING
-               ACCEPT TypeInput
-
-               *> Преобразуем к верхнему регистру, если введена строчная буква
-               IF TypeInput >= "a" AND TypeInput <= "z"
-                   MOVE FUNCTION UPPER-CASE(TypeInput) TO TypeInput
-               END-IF
-
-               IF NOT (TypeInput = "D" OR TypeInput = "C")
-                   DISPLAY "Invalid type, skipping..."
-                   CONTINUE
-               END-IF
-
-               DISPLAY "Enter amount: " WITH NO ADVANCING
-               ACCEPT AmountInput
-
-               *> Простейшая проверка — нулевая сумма игнорируется
-               IF AmountInput = 0
-                   DISPLAY "Zero amount, skipping..."
-                   CONTINUE
-               END-IF
-
-               MOVE TypeInput TO TransType(I)
-               MOVE AmountInput TO TransAmount(I)
-
-               *> Обновляем итоговый баланс
-               IF TypeInput = "D"
-                   ADD AmountInput TO FinalBalance
-               ELSE
-                   SUBTRACT AmountInput FROM FinalBalance
-               END-IF
-
-           END-PERFORM
-
-           DISPLAY "-------------------------------"
-           DISPLAY "Final Balance: " FinalBalance
-           DISPLAY "-------------------------------"
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TransactionSummary.
+
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  READ THE OPENING BALANCE FROM A BALANCE-
+      *                  FORWARD FILE INSTEAD OF STARTING AT ZERO
+      *                  EVERY RUN, AND CHECKPOINT PROGRESS EVERY
+      *                  CheckpointInterval TRANSACTIONS SO A RUN
+      *                  INTERRUPTED PARTWAY THROUGH CAN BE RESUMED.
+      *  2026-08-09  DL  LOG SKIPPED/INVALID ENTRIES TO AN EXCEPTIONS
+      *                  FILE INSTEAD OF JUST DISPLAYING THEM, SO THE
+      *                  END-OF-DAY POSTED COUNT CAN BE RECONCILED
+      *                  AGAINST THE NUMBER OF ENTRIES KEYED.
+      *  2026-08-09  DL  ADD TRANSFER (T) AND FEE (F) TYPE CODES,
+      *                  DRIVEN BY A TYPE-CODE TABLE, ALONGSIDE THE
+      *                  ORIGINAL DEBIT/CREDIT (D/C) CODES.
+      *  2026-08-09  DL  WRITE A FORMATTED END-OF-DAY REPORT (POSTED
+      *                  TRANSACTION LISTING PLUS FINAL BALANCE) TO A
+      *                  PRINT FILE INSTEAD OF CONSOLE-ONLY OUTPUT.
+      *  2026-08-09  DL  END WITH GOBACK INSTEAD OF STOP RUN SO THIS
+      *                  PROGRAM CAN BE CALLED FROM A DRIVER MENU AS
+      *                  WELL AS RUN STANDALONE.
+      *  2026-08-09  DL  WRITE THE CLOSING BALANCE TO A BALANCE-OUTPUT
+      *                  FILE SO RECONCILEDAILY CAN CHECK IT AGAINST
+      *                  BANKINGTRANSACTIONS' FIGURES.
+      *  2026-08-09  DL  ADD A BATCH MODE THAT READS POSTINGS FROM A
+      *                  TRANSACTION FILE IN ONE PASS INSTEAD OF
+      *                  PROMPTING FOR EACH ONE, SO A DAY'S ENTRIES CAN
+      *                  BE POSTED UNATTENDED.  THE INTERACTIVE ACCEPT
+      *                  LOOP STILL RUNS WHEN NO BATCH FILE IS PRESENT.
+      *  2026-08-09  DL  RESET NumTransactions AND BatchModeFlag AT THE
+      *                  TOP OF READ-BATCH-TRANSACTIONS INSTEAD OF
+      *                  RELYING ON THEIR VALUE CLAUSES, WHICH ONLY
+      *                  TAKE EFFECT ONCE PER LOAD - NEEDED NOW THAT
+      *                  THE DRIVER MENU CAN CALL THIS PROGRAM MORE
+      *                  THAN ONCE PER RUN UNIT.
+      *  2026-08-09  DL  COPY THE BALANCE-FORWARD AND CHECKPOINT RECORD
+      *                  LAYOUTS FROM BALFWD/CKPOINT INSTEAD OF
+      *                  DUPLICATING THEM INLINE.
+      *  2026-08-09  DL  OPEN EXCEPTIONS-FILE AND PRINT-FILE EXTEND,
+      *                  NOT OUTPUT, WHEN RESUMING FROM A CHECKPOINT,
+      *                  SO A RESTART NO LONGER WIPES OUT THE PRIOR
+      *                  RUN'S AUDIT RECORDS.
+      *  2026-08-09  DL  DROPPED THE INTEREST/OVERDRAFT-FEE ACCRUAL
+      *                  ADDED HERE EARLIER - THIS PROGRAM'S LEDGER IS
+      *                  A BLENDED BALANCE, NOT AN ACCOUNT BALANCE, AND
+      *                  SHOULD NOT CARRY A PER-ACCOUNT ACCRUAL RULE
+      *                  JUST TO MATCH BANKINGTRANSACTIONS' FIGURES.
+      *                  RECONCILEDAILY NOW ACCOUNTS FOR THE KNOWN
+      *                  ACCRUAL DELTA WHEN IT COMPARES THE TWO TOTALS
+      *                  INSTEAD.  ALSO ROUTE THE CONSOLE BANNER AND
+      *                  THE "INVALID TYPE"/"ZERO AMOUNT" SKIP NOTICES
+      *                  THROUGH THE SHARED RPTHDR LAYOUT, MATCHING
+      *                  BANKING-TRANSACTIONS.CBL AND SALES-ANALYSIS.CBL.
+      *  2026-08-09  DL  COPY THE SUMTRANS RECORD LAYOUT FROM SUMTREC
+      *                  INSTEAD OF DEFINING IT INLINE ON THE FD, AND
+      *                  DROPPED THE UNUSED CKPT-NOT-FOUND CONDITION.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-FWD-FILE ASSIGN TO "BALFWD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BalFwdStatus.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CkptStatus.
+
+           SELECT EXCEPTIONS-FILE ASSIGN TO "TRANEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ExcpStatus.
+
+           SELECT PRINT-FILE ASSIGN TO "PRTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PrintStatus.
+
+           SELECT BALANCE-OUT-FILE ASSIGN TO "SUMBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BalOutStatus.
+
+           SELECT BATCH-TRAN-FILE ASSIGN TO "SUMTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BatchTranStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BALANCE-FWD-FILE.
+           COPY BALFWD.
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPOINT.
+
+       FD  EXCEPTIONS-FILE.
+           COPY EXCPREC.
+
+       FD  PRINT-FILE.
+       01  PRINT-RECORD                PIC X(80).
+
+       FD  BALANCE-OUT-FILE.
+           COPY BALREC.
+
+       FD  BATCH-TRAN-FILE.
+           COPY SUMTREC.
+
+       WORKING-STORAGE SECTION.
+
+       COPY RPTHDR.
+
+       77  I                     PIC 9(3).
+       77  NumTransactions      PIC 9(3) VALUE 0.
+       77  TypeInput            PIC X.
+       77  AmountInput          PIC 9(5)V99.
+       77  PromptLine           PIC X(60).
+       77  FinalBalance         PIC S9(7)V99 VALUE 0.
+       77  OpeningBalance       PIC S9(7)V99 VALUE 0.
+       77  StartTranNo          PIC 9(3) VALUE 1.
+       77  CheckpointInterval   PIC 9(3) VALUE 10.
+
+       77  BalFwdStatus         PIC XX VALUE "00".
+           88  Bal-Fwd-OK           VALUE "00".
+       77  CkptStatus           PIC XX VALUE "00".
+           88  Ckpt-OK              VALUE "00".
+       77  ExcpStatus           PIC XX VALUE "00".
+           88  Excp-OK              VALUE "00".
+       77  ExcpReason           PIC X(30).
+       77  PrintStatus          PIC XX VALUE "00".
+           88  Print-OK             VALUE "00".
+       77  PrintLine            PIC X(80).
+       77  PrintAmount          PIC ZZZZ9.99.
+       77  PrintBalance         PIC -(6)9.99.
+       77  BalOutStatus         PIC XX VALUE "00".
+       77  BatchTranStatus      PIC XX VALUE "00".
+           88  Batch-Tran-OK        VALUE "00".
+           88  Batch-Tran-EOF       VALUE "10".
+       77  BatchModeFlag        PIC X VALUE "N".
+           88  Batch-Mode-On        VALUE "Y".
+
+       77  TC-Idx               PIC 9(1).
+       77  TC-Sub               PIC 9(1).
+       77  TC-Found             PIC X VALUE "N".
+           88  TC-Is-Found          VALUE "Y".
+       77  TC-SignFound          PIC S9(1) VALUE 0.
+       77  TC-MatchIdx           PIC 9(1) VALUE 0.
+
+       01  Transactions.
+           05  TransType       OCCURS 100 TIMES PIC X.
+           05  TransAmount     OCCURS 100 TIMES PIC 9(5)V99.
+
+       01  TypeCodeTable.
+           05  TypeCodeEntry OCCURS 4 TIMES.
+               10  TC-Code         PIC X(01).
+               10  TC-Description  PIC X(12).
+               10  TC-Sign         PIC S9(1).
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+
+           MOVE "TRANSACTION SUMMARY"      TO RPT-HDR-PROGRAM
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RPT-HDR-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RPT-HDR-TIME
+           DISPLAY RPT-HEADER-RULE
+           DISPLAY RPT-HEADER-TITLE
+           DISPLAY RPT-HEADER-RULE
+
+           PERFORM Initialize-Type-Codes
+           PERFORM Load-Opening-Balance
+           PERFORM Load-Checkpoint
+
+           IF StartTranNo > 1
+               OPEN EXTEND EXCEPTIONS-FILE
+               IF NOT Excp-OK
+                   CLOSE EXCEPTIONS-FILE
+                   OPEN OUTPUT EXCEPTIONS-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTIONS-FILE
+           END-IF
+
+           PERFORM Open-Print-Report
+
+           PERFORM Read-Batch-Transactions
+
+           IF NOT Batch-Mode-On
+               DISPLAY "How many transactions (max 100)? "
+                   WITH NO ADVANCING
+               ACCEPT NumTransactions
+           END-IF
+
+           IF NumTransactions < 1 OR NumTransactions > 100
+               DISPLAY "Invalid number of transactions. Must be 1-100."
+               CLOSE EXCEPTIONS-FILE
+               CLOSE PRINT-FILE
+               GOBACK
+           END-IF
+
+           PERFORM VARYING I FROM StartTranNo BY 1
+                   UNTIL I > NumTransactions
+
+               IF Batch-Mode-On
+                   MOVE TransType(I) TO TypeInput
+               ELSE
+                   MOVE SPACES TO PromptLine
+                   STRING "Enter type (D/C) for transaction "
+                          I DELIMITED BY SIZE
+                          ": " DELIMITED BY SIZE
+                       INTO PromptLine
+                   DISPLAY PromptLine WITH NO ADVANCING
+                   ACCEPT TypeInput
+               END-IF
+
+               *> Преобразуем к верхнему регистру, если введена строчная буква
+               IF TypeInput >= "a" AND TypeInput <= "z"
+                   MOVE FUNCTION UPPER-CASE(TypeInput) TO TypeInput
+               END-IF
+
+               PERFORM Find-Type-Code
+               IF NOT TC-Is-Found
+                   MOVE "INVALID TYPE, SKIPPING..." TO RPT-ERR-TEXT
+                   DISPLAY RPT-ERROR-LINE
+                   MOVE 0 TO AmountInput
+                   MOVE "INVALID TYPE CODE" TO ExcpReason
+                   PERFORM Log-Exception
+                   CONTINUE
+               END-IF
+
+               IF Batch-Mode-On
+                   MOVE TransAmount(I) TO AmountInput
+               ELSE
+                   DISPLAY "Enter amount: " WITH NO ADVANCING
+                   ACCEPT AmountInput
+               END-IF
+
+               *> Простейшая проверка — нулевая сумма игнорируется
+               IF AmountInput = 0
+                   MOVE "ZERO AMOUNT, SKIPPING..." TO RPT-ERR-TEXT
+                   DISPLAY RPT-ERROR-LINE
+                   MOVE "ZERO AMOUNT" TO ExcpReason
+                   PERFORM Log-Exception
+                   CONTINUE
+               END-IF
+
+               MOVE TypeInput TO TransType(I)
+               MOVE AmountInput TO TransAmount(I)
+
+               *> Обновляем итоговый баланс согласно правилу разноски
+               *> кода операции (TC-Sign из TypeCodeTable)
+               IF TC-SignFound = 1
+                   ADD AmountInput TO FinalBalance
+               ELSE
+                   SUBTRACT AmountInput FROM FinalBalance
+               END-IF
+
+               PERFORM Print-Detail-Line
+
+               IF FUNCTION MOD(I, CheckpointInterval) = 0
+                   PERFORM Write-Checkpoint
+               END-IF
+
+           END-PERFORM
+
+           DISPLAY RPT-FOOTER-RULE
+           DISPLAY "Opening Balance: " OpeningBalance
+           DISPLAY "Final Balance: " FinalBalance
+           DISPLAY RPT-FOOTER-RULE
+
+           CLOSE EXCEPTIONS-FILE
+           PERFORM Close-Print-Report
+           PERFORM Save-Closing-Balance
+           PERFORM Clear-Checkpoint
+           PERFORM Write-Balance-Output
+
+           GOBACK.
+
+      *****************************************************************
+      *  INITIALIZE-TYPE-CODES
+      *  BUILDS THE TABLE OF LEGAL TRANSACTION TYPE CODES AND THEIR
+      *  POSTING RULE: DEBIT ADDS TO FinalBalance, CREDIT/TRANSFER/FEE
+      *  SUBTRACT FROM IT.
+      *****************************************************************
+       Initialize-Type-Codes.
+           MOVE "D"        TO TC-Code(1)
+           MOVE "DEBIT"        TO TC-Description(1)
+           MOVE 1          TO TC-Sign(1)
+
+           MOVE "C"        TO TC-Code(2)
+           MOVE "CREDIT"       TO TC-Description(2)
+           MOVE -1         TO TC-Sign(2)
+
+           MOVE "T"        TO TC-Code(3)
+           MOVE "TRANSFER"     TO TC-Description(3)
+           MOVE -1         TO TC-Sign(3)
+
+           MOVE "F"        TO TC-Code(4)
+           MOVE "FEE"          TO TC-Description(4)
+           MOVE -1         TO TC-Sign(4).
+
+      *****************************************************************
+      *  FIND-TYPE-CODE
+      *  LOOKS TypeInput UP IN TypeCodeTable.  SETS TC-Is-Found AND,
+      *  WHEN FOUND, TC-SignFound TO THAT CODE'S POSTING SIGN.
+      *****************************************************************
+       Find-Type-Code.
+           MOVE "N" TO TC-Found
+           MOVE 0   TO TC-SignFound
+           MOVE 0   TO TC-MatchIdx
+           PERFORM VARYING TC-Sub FROM 1 BY 1 UNTIL TC-Sub > 4
+               IF TC-Code(TC-Sub) = TypeInput
+                   MOVE "Y" TO TC-Found
+                   MOVE TC-Sign(TC-Sub) TO TC-SignFound
+                   MOVE TC-Sub TO TC-MatchIdx
+               END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      *  OPEN-PRINT-REPORT
+      *  OPENS THE END-OF-DAY PRINT FILE AND WRITES ITS HEADING SO A
+      *  HARD COPY CAN BE FILED WITH THE DAY'S PAPERWORK.  A RESUMED
+      *  RUN (StartTranNo > 1) EXTENDS THE EXISTING FILE INSTEAD OF
+      *  REOPENING OUTPUT, SO THE PRIOR RUN'S DETAIL LINES SURVIVE.
+      *****************************************************************
+       Open-Print-Report.
+           IF StartTranNo > 1
+               OPEN EXTEND PRINT-FILE
+               IF NOT Print-OK
+                   CLOSE PRINT-FILE
+                   OPEN OUTPUT PRINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+           END-IF
+           WRITE PRINT-RECORD FROM RPT-HEADER-RULE
+           WRITE PRINT-RECORD FROM RPT-HEADER-TITLE
+           WRITE PRINT-RECORD FROM RPT-HEADER-RULE
+           MOVE SPACES TO PRINT-RECORD
+           WRITE PRINT-RECORD.
+
+      *****************************************************************
+      *  PRINT-DETAIL-LINE
+      *  WRITES ONE LINE OF THE POSTED-TRANSACTION LISTING.
+      *****************************************************************
+       Print-Detail-Line.
+           MOVE AmountInput TO PrintAmount
+           MOVE SPACES TO PrintLine
+           STRING "Txn " I DELIMITED BY SIZE
+                  "  Type: " TypeInput DELIMITED BY SIZE
+                  " (" TC-Description(TC-MatchIdx) DELIMITED BY SIZE
+                  ")  Amount: " PrintAmount DELIMITED BY SIZE
+               INTO PrintLine
+           MOVE PrintLine TO PRINT-RECORD
+           WRITE PRINT-RECORD.
+
+      *****************************************************************
+      *  CLOSE-PRINT-REPORT
+      *  WRITES THE FINAL-BALANCE LINE AND FOOTER, THEN CLOSES THE
+      *  PRINT FILE.
+      *****************************************************************
+       Close-Print-Report.
+           MOVE FinalBalance TO PrintBalance
+           MOVE SPACES TO PrintLine
+           STRING "Final Balance: " PrintBalance DELIMITED BY SIZE
+               INTO PrintLine
+           MOVE SPACES TO PRINT-RECORD
+           WRITE PRINT-RECORD
+           MOVE PrintLine TO PRINT-RECORD
+           WRITE PRINT-RECORD
+           WRITE PRINT-RECORD FROM RPT-FOOTER-RULE
+           CLOSE PRINT-FILE.
+
+      *****************************************************************
+      *  LOG-EXCEPTION
+      *  WRITES ONE REJECTED-ENTRY RECORD (TRANSACTION NUMBER, RAW
+      *  TYPE, RAW AMOUNT, REASON) TO THE EXCEPTIONS FILE.
+      *****************************************************************
+       Log-Exception.
+           MOVE I           TO EXCP-TRAN-NO
+           MOVE TypeInput   TO EXCP-RAW-TYPE
+           MOVE AmountInput TO EXCP-RAW-AMOUNT
+           MOVE ExcpReason  TO EXCP-REASON
+           WRITE EXCP-RECORD.
+
+      *****************************************************************
+      *  LOAD-OPENING-BALANCE
+      *  READS YESTERDAY'S CLOSING FIGURE FROM THE BALANCE-FORWARD
+      *  FILE.  IF THE FILE ISN'T THERE (FIRST RUN), OPENING BALANCE
+      *  STAYS ZERO.
+      *****************************************************************
+       Load-Opening-Balance.
+           OPEN INPUT BALANCE-FWD-FILE
+           IF Bal-Fwd-OK
+               READ BALANCE-FWD-FILE
+                   AT END
+                       MOVE 0 TO OpeningBalance
+                   NOT AT END
+                       MOVE BAL-FWD-AMOUNT TO OpeningBalance
+               END-READ
+               CLOSE BALANCE-FWD-FILE
+           ELSE
+               DISPLAY "No balance-forward file present - "
+                       "opening balance starts at zero."
+           END-IF
+           MOVE OpeningBalance TO FinalBalance.
+
+      *****************************************************************
+      *  LOAD-CHECKPOINT
+      *  IF A CHECKPOINT FROM AN INTERRUPTED RUN EXISTS, RESUME AT THE
+      *  TRANSACTION AFTER THE LAST ONE CHECKPOINTED, CARRYING FORWARD
+      *  ITS RUNNING BALANCE INSTEAD OF THE BALANCE-FORWARD FIGURE.
+      *****************************************************************
+       Load-Checkpoint.
+           MOVE 1 TO StartTranNo
+           OPEN INPUT CHECKPOINT-FILE
+           IF Ckpt-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE StartTranNo = CKPT-LAST-TRAN-NO + 1
+                       MOVE CKPT-RUNNING-BALANCE TO FinalBalance
+                       DISPLAY "Resuming after transaction "
+                               CKPT-LAST-TRAN-NO
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *****************************************************************
+      *  WRITE-CHECKPOINT
+      *  RECORDS THE LAST TRANSACTION POSTED AND THE RUNNING BALANCE
+      *  AT THAT POINT.
+      *****************************************************************
+       Write-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE I TO CKPT-LAST-TRAN-NO
+           MOVE FinalBalance TO CKPT-RUNNING-BALANCE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************************
+      *  CLEAR-CHECKPOINT
+      *  A RUN THAT REACHES THE END NORMALLY NO LONGER NEEDS A RESTART
+      *  POINT, SO THE CHECKPOINT IS RESET FOR TOMORROW'S RUN.
+      *****************************************************************
+       Clear-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CKPT-LAST-TRAN-NO
+           MOVE FinalBalance TO CKPT-RUNNING-BALANCE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************************
+      *  SAVE-CLOSING-BALANCE
+      *  REWRITES THE BALANCE-FORWARD FILE WITH TODAY'S CLOSING FIGURE
+      *  SO TOMORROW'S RUN OPENS WHERE TODAY'S LEFT OFF.
+      *****************************************************************
+       Save-Closing-Balance.
+           OPEN OUTPUT BALANCE-FWD-FILE
+           MOVE FinalBalance TO BAL-FWD-AMOUNT
+           WRITE BAL-FWD-RECORD
+           CLOSE BALANCE-FWD-FILE.
+
+      *****************************************************************
+      *  READ-BATCH-TRANSACTIONS
+      *  IF A BATCH TRANSACTION FILE IS PRESENT, READS IT IN ONE PASS
+      *  INTO THE TRANSACTIONS TABLE AND SETS NumTransactions FROM THE
+      *  RECORD COUNT, SO THE DAY'S ENTRIES CAN BE POSTED UNATTENDED
+      *  INSTEAD OF VIA THE INTERACTIVE ACCEPT LOOP.  WHEN THE FILE
+      *  ISN'T THERE, BATCH MODE STAYS OFF AND THE CALLER FALLS BACK
+      *  TO THE ORIGINAL ACCEPT-DRIVEN BEHAVIOR.
+      *****************************************************************
+       Read-Batch-Transactions.
+           MOVE 0   TO NumTransactions
+           MOVE "N" TO BatchModeFlag
+           OPEN INPUT BATCH-TRAN-FILE
+           IF Batch-Tran-OK
+               SET Batch-Mode-On TO TRUE
+               PERFORM UNTIL Batch-Tran-EOF
+                   READ BATCH-TRAN-FILE
+                       AT END
+                           SET Batch-Tran-EOF TO TRUE
+                       NOT AT END
+                           IF NumTransactions < 100
+                               ADD 1 TO NumTransactions
+                               MOVE BATCH-TYPE
+                                   TO TransType(NumTransactions)
+                               MOVE BATCH-AMOUNT
+                                   TO TransAmount(NumTransactions)
+                           ELSE
+                               SET Batch-Tran-EOF TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-TRAN-FILE
+               DISPLAY "Batch mode: " NumTransactions
+                       " transactions read from SUMTRANS."
+           END-IF.
+
+      *****************************************************************
+      *  WRITE-BALANCE-OUTPUT
+      *  WRITES A SINGLE TOTAL CONTROL ROW HOLDING TODAY'S CLOSING
+      *  BALANCE TO THE BALANCE-OUTPUT FILE SO A RECONCILIATION RUN
+      *  CAN COMPARE IT AGAINST BANKINGTRANSACTIONS' GRAND TOTAL.
+      *****************************************************************
+       Write-Balance-Output.
+           OPEN OUTPUT BALANCE-OUT-FILE
+           MOVE "TRANSUM" TO BAL-SOURCE-ID
+           MOVE "TOTAL"   TO BAL-ACCOUNT-NO
+           MOVE FinalBalance TO BAL-AMOUNT
+           WRITE BAL-OUT-RECORD
+           CLOSE BALANCE-OUT-FILE.
