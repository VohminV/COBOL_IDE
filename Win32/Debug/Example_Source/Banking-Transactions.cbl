@@ -1,53 +1,371 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BankingTransactions.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       77  MaxTransactions      PIC 9(3) VALUE 100.
-       77  NumTransactions      PIC 9(3).
-       77  I                    PIC 9(3) VALUE 1.
-       77  TotalDebit           PIC 9(7)V99 VALUE 0.
-       77  TotalCredit          PIC 9(7)V99 VALUE 0.
-       77  Balance              PIC S9(7)V99 VALUE 0.
-       77  TypeInput            PIC X.
-       77  AmountInput          PIC 9(5)V99.
-
-       01  Transactions.
-           05  TransType    OCCURS 100 TIMES PIC X.
-           05  TransAmount  OCCURS 100 TIMES PIC 9(5)V99.
-
-       PROCEDURE DIVISION.
-       Main-Logic.
-           DISPLAY "Enter number of transactions: " WITH NO ADVANCING
-           ACCEPT NumTransactions
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NumTransactions
-               DISPLAY "Enter type (D/C) for transaction " I ": " WITH NO ADVANCING
-               ACCEPT TypeInput
-               DISPLAY "Enter amount: " WITH NO ADVANCING
-               ACCEPT AmountInput
-
-               MOVE TypeInput TO TransType(I)
-               MOVE AmountInput TO TransAmount(I)
-           END-PERFORM
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NumTransactions
-               IF TransType(I) = 'D' OR TransType(I) = 'd'
-                   ADD TransAmount(I) TO TotalDebit
-               ELSE
-                   ADD TransAmount(I) TO TotalCredit
-               END-IF
-           END-PERFORM
-
-           COMPUTE Balance = TotalCredit - TotalDebit
-
-           DISPLAY " "
-           DISPLAY "Total Debit:  " TotalDebit
-           DISPLAY "Total Credit: " TotalCredit
-           DISPLAY "Final Balance:" Balance
-
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BankingTransactions.
+
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  READ POSTINGS FROM TRANS-FILE INSTEAD OF
+      *                  ACCEPTing THEM SO A DAY'S TELLER-SYSTEM
+      *                  EXPORT CAN BE FED IN DIRECTLY, AND ECHO THE
+      *                  ENTRIES BACK OUT TO KEEP A RECORD OF THE RUN.
+      *  2026-08-09  DL  ADD ACCOUNT-NUMBER KEYING SO ONE RUN CAN
+      *                  COVER SEVERAL ACCOUNTS, EACH WITH ITS OWN
+      *                  DEBIT/CREDIT/BALANCE ACCUMULATORS.
+      *  2026-08-09  DL  ADD PER-ACCOUNT OVERDRAFT LIMIT CHECKING SO A
+      *                  BREACH IS FLAGGED AT POSTING TIME INSTEAD OF
+      *                  ONLY SHOWING UP IN THE FINAL BALANCE.
+      *  2026-08-09  DL  END WITH GOBACK INSTEAD OF STOP RUN SO THIS
+      *                  PROGRAM CAN BE CALLED FROM A DRIVER MENU AS
+      *                  WELL AS RUN STANDALONE.
+      *  2026-08-09  DL  WRITE PER-ACCOUNT AND GRAND-TOTAL CLOSING
+      *                  BALANCES TO A BALANCE-OUTPUT FILE SO
+      *                  RECONCILEDAILY CAN CHECK THEM AGAINST
+      *                  TRANSACTIONSUMMARY'S FIGURES.
+      *  2026-08-09  DL  USE THE COMMON REPORT HEADER/FOOTER/ERROR-LINE
+      *                  LAYOUT FOR THE CONSOLE REPORT INSTEAD OF ITS
+      *                  OWN AD HOC DASHES AND WARNING TEXT.
+      *  2026-08-09  DL  ADD AN END-OF-RUN ACCRUAL PASS THAT POSTS
+      *                  DAILY INTEREST ON POSITIVE BALANCES AND AN
+      *                  OVERDRAFT FEE ON NEGATIVE ONES, DRIVEN BY A
+      *                  RATE TABLE, BEFORE THE CLOSING BALANCE IS
+      *                  DISPLAYED AND WRITTEN OUT.
+      *  2026-08-09  DL  RESET THE TRANSACTION AND ACCOUNT TABLES AT
+      *                  THE TOP OF THE RUN INSTEAD OF RELYING ON THEIR
+      *                  VALUE CLAUSES, WHICH ONLY TAKE EFFECT ONCE PER
+      *                  LOAD - NEEDED NOW THAT THE DRIVER MENU CAN
+      *                  CALL THIS PROGRAM MORE THAN ONCE PER RUN UNIT.
+      *  2026-08-09  DL  COPY THE TRANSACTION RECORD LAYOUT FROM
+      *                  TRANREC INSTEAD OF DUPLICATING IT INLINE FOR
+      *                  BOTH THE INPUT AND ECHOED-OUTPUT FILES.
+      *  2026-08-09  DL  COPY THE ACCRUAL RATE TABLE FROM ACCRATE
+      *                  INSTEAD OF BUILDING IT WITH MOVE STATEMENTS,
+      *                  SINCE RECONCILEDAILY NEEDS THE SAME RATES AND
+      *                  A SHARED COPYBOOK CANNOT DRIFT OUT OF STEP.
+      *                  ROUTE THE TRANSIN-OVERFLOW WARNING THROUGH
+      *                  RPT-ERROR-LINE FOR CONSISTENCY WITH THE OTHER
+      *                  ANOMALY MESSAGES IN THIS PROGRAM.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE-IN ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TransInStatus.
+
+           SELECT TRANS-FILE-OUT ASSIGN TO "TRANSOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TransOutStatus.
+
+           SELECT ACCOUNT-LIMIT-FILE ASSIGN TO "ACCTLIMS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AcctLimitStatus.
+
+           SELECT BALANCE-OUT-FILE ASSIGN TO "BANKBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BalOutStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE-IN.
+           COPY TRANREC
+               REPLACING ==TRAN-RECORD==     BY ==TRAN-IN-RECORD==
+                         ==TRAN-ACCOUNT-NO== BY ==TRAN-IN-ACCOUNT-NO==
+                         ==TRAN-TYPE-CODE==  BY ==TRAN-IN-TYPE-CODE==
+                         ==TRAN-AMOUNT==     BY ==TRAN-IN-AMOUNT==.
+
+       FD  TRANS-FILE-OUT.
+           COPY TRANREC
+               REPLACING ==TRAN-RECORD==     BY ==TRAN-OUT-RECORD==
+                         ==TRAN-ACCOUNT-NO== BY ==TRAN-OUT-ACCOUNT-NO==
+                         ==TRAN-TYPE-CODE==  BY ==TRAN-OUT-TYPE-CODE==
+                         ==TRAN-AMOUNT==     BY ==TRAN-OUT-AMOUNT==.
+
+       FD  ACCOUNT-LIMIT-FILE.
+           COPY ACCTLIM.
+
+       FD  BALANCE-OUT-FILE.
+           COPY BALREC.
+
+       WORKING-STORAGE SECTION.
+
+       COPY RPTHDR.
+
+       77  MaxTransactions      PIC 9(3) VALUE 100.
+       77  MaxAccounts          PIC 9(3) VALUE 50.
+       77  NumTransactions      PIC 9(3) VALUE 0.
+       77  I                    PIC 9(3) VALUE 1.
+       77  J                    PIC 9(3) VALUE 1.
+       77  AcctIdx              PIC 9(3) VALUE 1.
+       77  AccountCount         PIC 9(3) VALUE 0.
+       77  WorkAccountNo        PIC X(10).
+
+       77  TransInStatus        PIC XX VALUE "00".
+           88  Trans-In-OK          VALUE "00".
+           88  Trans-In-EOF         VALUE "10".
+       77  TransOutStatus       PIC XX VALUE "00".
+       77  AcctLimitStatus      PIC XX VALUE "00".
+           88  Acct-Limit-OK        VALUE "00".
+           88  Acct-Limit-EOF       VALUE "10".
+       77  BalOutStatus         PIC XX VALUE "00".
+       77  GrandTotal           PIC S9(07)V99 VALUE 0.
+       77  InterestAmt          PIC S9(07)V99 VALUE 0.
+       77  FeeAmt               PIC S9(07)V99 VALUE 0.
+
+       01  Transactions.
+           05  TransEntry OCCURS 100 TIMES.
+               10  TransAccount    PIC X(10).
+               10  TransType       PIC X(01).
+               10  TransAmount     PIC 9(05)V99.
+
+       01  AccountTable.
+           05  AcctEntry OCCURS 50 TIMES.
+               10  AcctNumber          PIC X(10).
+               10  AcctTotalDebit      PIC 9(07)V99 VALUE 0.
+               10  AcctTotalCredit     PIC 9(07)V99 VALUE 0.
+               10  AcctBalance         PIC S9(07)V99 VALUE 0.
+               10  AcctOverdraftLimit  PIC 9(07)V99 VALUE 0.
+               10  AcctOverdraftFlag   PIC X(01) VALUE "N".
+                   88  Acct-Overdrawn      VALUE "Y".
+
+       COPY ACCRATE.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM Initialize-Working-Storage
+
+           MOVE "BANKING TRANSACTIONS"      TO RPT-HDR-PROGRAM
+           MOVE FUNCTION CURRENT-DATE(1:8) TO RPT-HDR-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO RPT-HDR-TIME
+           DISPLAY RPT-HEADER-RULE
+           DISPLAY RPT-HEADER-TITLE
+           DISPLAY RPT-HEADER-RULE
+
+           PERFORM Load-Account-Limits
+           PERFORM Read-Transactions
+           PERFORM Process-Transactions
+           PERFORM Apply-Accrual
+
+           PERFORM VARYING AcctIdx FROM 1 BY 1
+                   UNTIL AcctIdx > AccountCount
+               DISPLAY " "
+               DISPLAY "Account:      " AcctNumber(AcctIdx)
+               DISPLAY "Total Debit:  " AcctTotalDebit(AcctIdx)
+               DISPLAY "Total Credit: " AcctTotalCredit(AcctIdx)
+               DISPLAY "Final Balance:" AcctBalance(AcctIdx)
+               IF Acct-Overdrawn(AcctIdx)
+                   MOVE SPACES TO RPT-ERR-TEXT
+                   STRING "OVERDRAFT LIMIT EXCEEDED FOR ACCOUNT "
+                          AcctNumber(AcctIdx) DELIMITED BY SIZE
+                       INTO RPT-ERR-TEXT
+                   DISPLAY RPT-ERROR-LINE
+               END-IF
+           END-PERFORM
+
+           PERFORM Write-Balance-Output
+
+           DISPLAY RPT-FOOTER-RULE
+
+           GOBACK.
+
+      *****************************************************************
+      *  INITIALIZE-WORKING-STORAGE
+      *  CLEARS THE TRANSACTION AND ACCOUNT TABLES AND THEIR CONTROL
+      *  COUNTERS AT THE START OF EVERY RUN.  A VALUE CLAUSE ONLY SEEDS
+      *  A FIELD WHEN THE PROGRAM IS LOADED, NOT ON EVERY CALL, SO THIS
+      *  KEEPS ONE INVOCATION FROM CARRYING FORWARD ANOTHER'S FIGURES
+      *  WHEN THIS PROGRAM IS CALLED REPEATEDLY FROM THE DRIVER MENU.
+      *****************************************************************
+       Initialize-Working-Storage.
+           MOVE 0 TO NumTransactions
+           MOVE 0 TO AccountCount
+           MOVE 0 TO GrandTotal
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MaxTransactions
+               MOVE SPACES TO TransAccount(I)
+               MOVE SPACE  TO TransType(I)
+               MOVE 0      TO TransAmount(I)
+           END-PERFORM
+
+           PERFORM VARYING AcctIdx FROM 1 BY 1
+                   UNTIL AcctIdx > MaxAccounts
+               MOVE SPACES TO AcctNumber(AcctIdx)
+               MOVE 0      TO AcctTotalDebit(AcctIdx)
+               MOVE 0      TO AcctTotalCredit(AcctIdx)
+               MOVE 0      TO AcctBalance(AcctIdx)
+               MOVE 0      TO AcctOverdraftLimit(AcctIdx)
+               MOVE "N"    TO AcctOverdraftFlag(AcctIdx)
+           END-PERFORM.
+
+      *****************************************************************
+      *  LOAD-ACCOUNT-LIMITS
+      *  READS THE OVERDRAFT-LIMIT FILE, IF PRESENT, INTO THE ACCOUNT
+      *  TABLE.  AN ACCOUNT NOT LISTED KEEPS THE ZERO DEFAULT SET UP
+      *  BY THE TABLE'S VALUE CLAUSE, I.E. NO OVERDRAFT ALLOWED.
+      *****************************************************************
+       Load-Account-Limits.
+           OPEN INPUT ACCOUNT-LIMIT-FILE
+           IF NOT Acct-Limit-OK
+               DISPLAY "No account limit file present - "
+                       "overdraft limits default to zero."
+           ELSE
+               PERFORM UNTIL Acct-Limit-EOF
+                   READ ACCOUNT-LIMIT-FILE
+                       AT END
+                           SET Acct-Limit-EOF TO TRUE
+                       NOT AT END
+                           MOVE ACCT-LIMIT-ACCOUNT-NO TO WorkAccountNo
+                           PERFORM Get-Account-Slot
+                           MOVE ACCT-LIMIT-AMOUNT
+                               TO AcctOverdraftLimit(AcctIdx)
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-LIMIT-FILE
+           END-IF.
+
+      *****************************************************************
+      *  READ-TRANSACTIONS
+      *  READS THE DAY'S POSTINGS FROM TRANS-FILE-IN INTO THE
+      *  TRANSACTIONS TABLE, AND ECHOES EACH ENTRY BACK OUT TO
+      *  TRANS-FILE-OUT SO THE DAY'S BATCH IS KEPT ON RECORD.
+      *****************************************************************
+       Read-Transactions.
+           OPEN INPUT TRANS-FILE-IN
+           IF NOT Trans-In-OK
+               DISPLAY "Unable to open TRANSIN - no transactions read."
+           ELSE
+               OPEN OUTPUT TRANS-FILE-OUT
+               PERFORM UNTIL Trans-In-EOF
+                   READ TRANS-FILE-IN
+                       AT END
+                           SET Trans-In-EOF TO TRUE
+                       NOT AT END
+                           IF NumTransactions < MaxTransactions
+                               ADD 1 TO NumTransactions
+                               MOVE TRAN-IN-ACCOUNT-NO
+                                   TO TransAccount(NumTransactions)
+                               MOVE TRAN-IN-TYPE-CODE
+                                   TO TransType(NumTransactions)
+                               MOVE TRAN-IN-AMOUNT
+                                   TO TransAmount(NumTransactions)
+
+                               MOVE TRAN-IN-ACCOUNT-NO TO
+                                   TRAN-OUT-ACCOUNT-NO
+                               MOVE TRAN-IN-TYPE-CODE  TO
+                                   TRAN-OUT-TYPE-CODE
+                               MOVE TRAN-IN-AMOUNT     TO
+                                   TRAN-OUT-AMOUNT
+                               WRITE TRAN-OUT-RECORD
+                           ELSE
+                               MOVE SPACES TO RPT-ERR-TEXT
+                               STRING "TRANSIN HAS MORE ENTRIES THAN "
+                                      "MAXTRANSACTIONS - REMAINDER "
+                                      "IGNORED." DELIMITED BY SIZE
+                                   INTO RPT-ERR-TEXT
+                               DISPLAY RPT-ERROR-LINE
+                               SET Trans-In-EOF TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE-IN
+               CLOSE TRANS-FILE-OUT
+           END-IF.
+
+      *****************************************************************
+      *  PROCESS-TRANSACTIONS
+      *  ACCUMULATES DEBITS/CREDITS INTO A PER-ACCOUNT SLOT IN THE
+      *  ACCOUNT TABLE INSTEAD OF ONE BLENDED TOTAL.
+      *****************************************************************
+       Process-Transactions.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NumTransactions
+               MOVE TransAccount(I) TO WorkAccountNo
+               PERFORM Get-Account-Slot
+
+               IF TransType(I) = 'D' OR TransType(I) = 'd'
+                   ADD TransAmount(I) TO AcctTotalDebit(AcctIdx)
+               ELSE
+                   ADD TransAmount(I) TO AcctTotalCredit(AcctIdx)
+               END-IF
+
+               COMPUTE AcctBalance(AcctIdx) =
+                   AcctTotalCredit(AcctIdx) - AcctTotalDebit(AcctIdx)
+
+               IF AcctBalance(AcctIdx) <
+                   (0 - AcctOverdraftLimit(AcctIdx))
+                   SET Acct-Overdrawn(AcctIdx) TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      *  GET-ACCOUNT-SLOT
+      *  LINEAR-SCANS THE ACCOUNT TABLE FOR WorkAccountNo, ADDING A
+      *  NEW SLOT IF THE ACCOUNT HAS NOT BEEN SEEN YET IN THIS RUN.
+      *  RETURNS THE SLOT SUBSCRIPT IN AcctIdx.
+      *****************************************************************
+       Get-Account-Slot.
+           MOVE 0 TO AcctIdx
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > AccountCount
+               IF AcctNumber(J) = WorkAccountNo
+                   MOVE J TO AcctIdx
+               END-IF
+           END-PERFORM
+
+           IF AcctIdx = 0
+               IF AccountCount < MaxAccounts
+                   ADD 1 TO AccountCount
+                   MOVE AccountCount TO AcctIdx
+                   MOVE WorkAccountNo TO AcctNumber(AcctIdx)
+               ELSE
+                   MOVE "ACCOUNT TABLE FULL - POSTING TO LAST SLOT."
+                       TO RPT-ERR-TEXT
+                   DISPLAY RPT-ERROR-LINE
+                   MOVE MaxAccounts TO AcctIdx
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *  APPLY-ACCRUAL
+      *  END-OF-RUN PASS OVER THE ACCOUNT TABLE: POSTS ONE DAY'S
+      *  INTEREST TO EVERY ACCOUNT LEFT WITH A POSITIVE BALANCE, AND
+      *  ONE DAY'S OVERDRAFT FEE TO EVERY ACCOUNT LEFT NEGATIVE, SO
+      *  THE ACCRUAL IS REFLECTED IN THE BALANCE DISPLAYED AND WRITTEN
+      *  TO THE BALANCE-OUTPUT FILE.
+      *****************************************************************
+       Apply-Accrual.
+           PERFORM VARYING AcctIdx FROM 1 BY 1
+                   UNTIL AcctIdx > AccountCount
+               IF AcctBalance(AcctIdx) > 0
+                   COMPUTE InterestAmt ROUNDED =
+                       AcctBalance(AcctIdx) * AR-Rate(1)
+                   ADD InterestAmt TO AcctBalance(AcctIdx)
+                   ADD InterestAmt TO AcctTotalCredit(AcctIdx)
+               END-IF
+               IF AcctBalance(AcctIdx) < 0
+                   COMPUTE FeeAmt ROUNDED =
+                       (0 - AcctBalance(AcctIdx)) * AR-Rate(2)
+                   SUBTRACT FeeAmt FROM AcctBalance(AcctIdx)
+                   ADD FeeAmt TO AcctTotalDebit(AcctIdx)
+               END-IF
+           END-PERFORM.
+
+      *****************************************************************
+      *  WRITE-BALANCE-OUTPUT
+      *  WRITES EACH ACCOUNT'S CLOSING BALANCE, PLUS A GRAND-TOTAL
+      *  CONTROL ROW, TO THE BALANCE-OUTPUT FILE SO A RECONCILIATION
+      *  RUN CAN COMPARE THEM AGAINST TRANSACTIONSUMMARY'S FIGURES.
+      *****************************************************************
+       Write-Balance-Output.
+           MOVE 0 TO GrandTotal
+           OPEN OUTPUT BALANCE-OUT-FILE
+           PERFORM VARYING AcctIdx FROM 1 BY 1
+                   UNTIL AcctIdx > AccountCount
+               MOVE "BANKTRAN" TO BAL-SOURCE-ID
+               MOVE AcctNumber(AcctIdx) TO BAL-ACCOUNT-NO
+               MOVE AcctBalance(AcctIdx) TO BAL-AMOUNT
+               WRITE BAL-OUT-RECORD
+               ADD AcctBalance(AcctIdx) TO GrandTotal
+           END-PERFORM
+           MOVE "BANKTRAN" TO BAL-SOURCE-ID
+           MOVE "TOTAL"    TO BAL-ACCOUNT-NO
+           MOVE GrandTotal TO BAL-AMOUNT
+           WRITE BAL-OUT-RECORD
+           CLOSE BALANCE-OUT-FILE.
