@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MainMenu.
+
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  2026-08-09  DL  ORIGINAL PROGRAM.  SINGLE ENTRY POINT THAT
+      *                  CALLS BANKINGTRANSACTIONS, TRANSACTIONSUMMARY,
+      *                  SALES-ANALYSIS AND CONSOLEBROWSER AS
+      *                  SUBPROGRAMS INSTEAD OF RUNNING EACH ONE
+      *                  SEPARATELY.
+      *****************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MenuChoice           PIC 9 VALUE 0.
+       01  MenuLoopFlag         PIC X VALUE "Y".
+           88  Menu-Is-Done         VALUE "N".
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM UNTIL Menu-Is-Done
+               DISPLAY " "
+               DISPLAY "======== Example System ========"
+               DISPLAY "[1] Banking Transactions"
+               DISPLAY "[2] Transaction Summary"
+               DISPLAY "[3] Sales Analysis"
+               DISPLAY "[4] Console Browser"
+               DISPLAY "[5] Exit"
+               DISPLAY "---------------------------------"
+               DISPLAY "Enter selection: " WITH NO ADVANCING
+               ACCEPT MenuChoice
+
+               EVALUATE MenuChoice
+                   WHEN 1
+                       CALL "BankingTransactions"
+                   WHEN 2
+                       CALL "TransactionSummary"
+                   WHEN 3
+                       CALL "Sales-Analysis"
+                   WHEN 4
+                       CALL "ConsoleBrowser"
+                   WHEN 5
+                       MOVE "N" TO MenuLoopFlag
+                   WHEN OTHER
+                       DISPLAY "Invalid selection. Try again."
+               END-EVALUATE
+           END-PERFORM
+
+           DISPLAY "Goodbye!".
+           STOP RUN.
